@@ -2,14 +2,59 @@
        PROGRAM-ID. modifCreated.
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      * Jeu de caracteres autorise pour les champs texte des
+      * enregistrements : lettres, chiffres, espace et ponctuation
+      * courante.
+           CLASS ALLOWED-CHARACTERS IS
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+               "abcdefghijklmnopqrstuvwxyz"
+               "0123456789"
+               " .,-'".
+
        INPUT-OUTPUT SECTION.
 
       * !!! SPEFICATION D'UTILISATION DE FICHIER EXTERNE
        FILE-CONTROL.
       * On met le fichier MUNABTP dans une variable NouveauFichier
-       SELECT NouveauFichier ASSIGN TO "NOUVEAU_FICHIER.txt"
+      * Nom resolu a l'execution (WS-OUTPUT-FILENAME) pour pouvoir
+      * pointer vers un fichier de test sans recompiler.
+       SELECT NouveauFichier ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
       * On défini un statut au fichier MUNABTP
        FILE STATUS is StatutOfMyFile.
+      * Liste de rejet : enregistrements qui echouent aux controles
+      * de saisie et ne sont donc pas ecrits dans NouveauFichier
+       SELECT RejectFile ASSIGN TO "NOUVEAU_FICHIER_REJETS.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutRejectFile.
+      * Compteur de run persiste entre deux executions, pour tagger
+      * chaque lot d'enregistrements avec son numero de run
+       SELECT RunCounterFile ASSIGN TO "MODIFCREATED_RUNCTR.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutRunCounterFile.
+      * Flux d'entree quotidien a charger dans NouveauFichier (peut
+      * contenir plusieurs milliers d'enregistrements)
+       SELECT InputFeedFile ASSIGN TO "MODIFCREATED_INPUT.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutInputFeedFile.
+      * Point de reprise : nombre d'enregistrements du flux d'entree
+      * deja traites avec succes. Permet de relancer un run qui a
+      * echoue en cours de route sans retraiter tout le flux.
+       SELECT CheckpointFile ASSIGN TO "MODIFCREATED_CHECKPOINT.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutCheckpointFile.
+      * Copie datee de NouveauFichier prise avant toute ecriture du
+      * run, pour pouvoir revenir en arriere si le chargement du jour
+      * s'avere mauvais.
+       SELECT BackupFile ASSIGN TO DYNAMIC WS-BACKUP-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutBackupFile.
+      * Piste d'audit commune a tous les programmes du batch
+       SELECT AuditTrailFile ASSIGN TO "AUDITTRAIL.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutAuditTrailFile.
 
       * !!! SPECIFICATION DE STRUCTURE DE DONÉES
        DATA DIVISION.
@@ -18,36 +63,386 @@
        FILE SECTION.
       * Déclaration du fichier datas récupérées dans NouveauFichier
        FD NouveauFichier.
-      * Description structure: datas prélevés dans NouveauFichier
+      * Gisement transaction commun (voir copybooks/TRANREC.cpy),
+      * partage avec CreateFile et cCheckFile.
        01 NouveauFichierRecord.
-       05 Champ1 PIC X(80).
+           COPY TRANREC.
+      * Numero de run/lot qui a produit cet enregistrement
+       05 NF-RunCounter PIC 9(5).
+
+       FD RejectFile.
+       01 RejectFileRecord.
+       05 RF-Description PIC X(30).
+       05 RF-Reason      PIC X(40).
+
+       FD RunCounterFile.
+       01 RunCounterFileRecord PIC 9(7).
+
+       FD InputFeedFile.
+       01 InputFeedRecord.
+      * Meme gisement que TRANREC, prefixe IN- pour eviter les
+      * doublons de nom avec NouveauFichierRecord.
+           COPY TRANREC REPLACING ==TRAN-DATE== BY ==IN-TRAN-DATE==
+                                   ==TRAN-ID== BY ==IN-TRAN-ID==
+                                   ==TRAN-AMOUNT== BY ==IN-TRAN-AMOUNT==
+                                   ==TRAN-DESCRIPTION==
+                                       BY ==IN-TRAN-DESCRIPTION==.
+
+       FD CheckpointFile.
+       01 CheckpointFileRecord PIC 9(7).
+
+       FD BackupFile.
+       01 BackupFileRecord.
+      * Meme gisement que NouveauFichierRecord, prefixe BK- pour
+      * eviter les doublons de nom.
+           COPY TRANREC REPLACING ==TRAN-DATE== BY ==BK-TRAN-DATE==
+                                   ==TRAN-ID== BY ==BK-TRAN-ID==
+                                   ==TRAN-AMOUNT==
+                                       BY ==BK-TRAN-AMOUNT==
+                                   ==TRAN-DESCRIPTION==
+                                       BY ==BK-TRAN-DESCRIPTION==.
+       05 BK-RunCounter PIC 9(5).
+
+       FD AuditTrailFile.
+       01 AuditTrailRecord.
+           COPY AUDITREC.
 
       * !!! Déclaration des variables:
        WORKING-STORAGE SECTION.
       * Variable qui prélève le fichier si il existe:
        01 StatutOfMyFile PIC X(2) VALUE '00'.
+      * Nom du fichier NouveauFichier, surchargeable via la variable
+      * d'environnement NOUVEAU_FICHIER_FILE (sinon la valeur par
+      * defaut ci-dessous est conservee).
+       01 WS-OUTPUT-FILENAME PIC X(100) VALUE "NOUVEAU_FICHIER.txt".
+       01 StatutRejectFile PIC X(2) VALUE '00'.
+       01 StatutRunCounterFile PIC X(2) VALUE '00'.
+       01 StatutInputFeedFile PIC X(2) VALUE '00'.
+       01 StatutCheckpointFile PIC X(2) VALUE '00'.
+       01 StatutBackupFile PIC X(2) VALUE '00'.
+       01 StatutAuditTrailFile PIC X(2) VALUE '00'.
+      * Nom de la copie de sauvegarde, derive du nom courant de
+      * NouveauFichier et de la date du run (une sauvegarde par jour).
+       01 WS-BACKUP-FILENAME PIC X(100) VALUE SPACES.
+       01 WS-BACKUP-EOF PIC X(1) VALUE 'N'.
+      * Point de reprise relu au demarrage : nombre d'enregistrements
+      * deja traites lors d'un run precedent qui a echoue
+       01 WS-LAST-CHECKPOINT PIC 9(7) VALUE 0.
+      * Copie du point de reprise initial, conservee pour l'affichage
+      * une fois que WS-LAST-CHECKPOINT a ete remis a jour/zero
+       01 WS-RESUME-POINT PIC 9(7) VALUE 0.
+      * Frequence de commit du point de reprise (tous les N
+      * enregistrements du flux d'entree). Mis a 1 : NouveauFichier
+      * est en mode ajout (voir 009) et chaque WRITE y est donc commite
+      * immediatement et definitivement, sans possibilite de retour en
+      * arriere en cas d'incident. Un intervalle plus large laisserait
+      * une fenetre d'enregistrements deja ecrits mais non couverts par
+      * le dernier point de reprise, qui seraient reecrits - donc
+      * dupliques de facon permanente - au redemarrage.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1.
+      * Rang de l'enregistrement d'entree en cours, relatif au debut
+      * du flux (comprend les enregistrements sautes au redemarrage)
+       01 WS-INPUT-RECORD-NUM PIC 9(7) VALUE 0.
+       01 WS-SKIP-IDX PIC 9(7) VALUE 0.
+       01 EndOfFileSwitch PIC X(1) VALUE 'N'.
+      * Numero de run courant, lu/incremente/reecrit dans
+      * MODIFCREATED_RUNCTR.txt a chaque execution
+       01 WS-RunCounter PIC 9(5) VALUE 0.
       * Variable qui renvoie l'information de l'existence du fichier
       * Initialement mis sur NO (value N)
        01 fileExistenceVerification PIC X(1) VALUE 'N'.
-      * variable de l'ajout du texte
-       01 TexteAAjouter PIC X(80) VALUE "Nouvel enregistrement 1.".
+      * Plage de longueur acceptee pour TRAN-DESCRIPTION (hors
+      * espaces de bourrage) : calibree sur la taille reelle du champ
+      * (PIC X(30)), pas sur un texte de demonstration particulier.
+       01 WS-MIN-DESCRIPTION-LENGTH PIC 9(2) VALUE 03.
+       01 WS-MAX-DESCRIPTION-LENGTH PIC 9(2) VALUE 30.
+      * Resultat du controle de saisie sur TRAN-DESCRIPTION
+       01 EditValid  PIC X(1) VALUE 'Y'.
+       01 EditReason PIC X(40) VALUE SPACES.
+       01 RecordsWritten PIC 9(7) VALUE 0.
+       01 RecordsRejected PIC 9(7) VALUE 0.
+      * Total de controle (hash total) du champ TRAN-AMOUNT des
+      * enregistrements ecrits ce run, reporte dans l'enregistrement
+      * de fin de fichier.
+       01 WS-AMOUNT-CONTROL-TOTAL PIC S9(9)V99 VALUE 0.
+      * Horodatage systeme utilise pour dater chaque enregistrement
+      * et pour la piste d'audit
+       01 WS-SYS-DATETIME.
+           05 WS-SYS-DATE    PIC 9(8).
+           05 WS-SYS-TIME    PIC 9(6).
+           05 FILLER         PIC X(7).
+       01 WS-SYS-TIMESTAMP   PIC 9(14).
+      * Code retour distinguant les classes d'echec/de resultat pour
+      * que le planificateur n'ait pas a deviner a partir d'un DISPLAY :
+      *   0 = run normal, 2 = MODIFCREATED_INPUT.txt absent,
+      *   4 = flux d'entree vide OU aucun enregistrement retenu
+      *       (tout rejete aux controles de saisie),
+      *   8 = erreur d'E/S irrecuperable (abend)
+       01 FileStatusReturnCode PIC 9(1) VALUE 0.
 
-      * !!! COMMANDE D'EXUCUTIONS DU PROGRAMME:
        PROCEDURE DIVISION.
 
-           OPEN OUTPUT NouveauFichier.
-           IF StatutOfMyFile NOT = "00"
-           MOVE 'N' TO fileExistenceVerification
+       MAIN-PROCESSING.
+           MOVE FUNCTION CURRENT-DATE TO WS-SYS-DATETIME.
+           STRING WS-SYS-DATE WS-SYS-TIME DELIMITED BY SIZE
+               INTO WS-SYS-TIMESTAMP.
+           ACCEPT WS-OUTPUT-FILENAME
+               FROM ENVIRONMENT "NOUVEAU_FICHIER_FILE"
+               ON EXCEPTION
+                   MOVE "NOUVEAU_FICHIER.txt" TO WS-OUTPUT-FILENAME
+           END-ACCEPT.
+           PERFORM NEXT-RUN-COUNTER.
+           PERFORM READ-CHECKPOINT.
+           MOVE WS-LAST-CHECKPOINT TO WS-RESUME-POINT.
+
+           OPEN INPUT InputFeedFile.
+           EVALUATE StatutInputFeedFile
+           WHEN "35"
+               MOVE 'N' TO fileExistenceVerification
+               MOVE 2 TO FileStatusReturnCode
+               DISPLAY "MODIFCREATED_INPUT.txt introuvable (statut "
+                   StatutInputFeedFile ")."
+           WHEN "00"
+               MOVE 'Y' TO fileExistenceVerification
+               IF WS-LAST-CHECKPOINT > 0
+                   PERFORM SKIP-PROCESSED-RECORDS
+               END-IF
+               MOVE WS-LAST-CHECKPOINT TO WS-INPUT-RECORD-NUM
+
+      * Uniquement sur le tout premier run du jour : sur un
+      * redemarrage (point de reprise non nul), NouveauFichier
+      * contient deja les enregistrements ecrits par le run
+      * precedent avant qu'il n'echoue, et une sauvegarde a ce
+      * moment-la ecraserait la sauvegarde du jour avec ce contenu
+      * partiel au lieu de preserver le contenu final de la veille.
+               IF WS-RESUME-POINT = 0
+                   PERFORM BACKUP-NOUVEAU-FICHIER
+               END-IF
+
+      * Mode append/extend : on conserve l'historique des runs
+      * precedents au lieu d'ecraser NOUVEAU_FICHIER.txt a chaque
+      * execution. Sous GnuCOBOL, OPEN EXTEND sur un fichier absent
+      * renvoie le statut 35 au lieu de le creer : on bascule alors
+      * sur OPEN OUTPUT pour le tout premier run.
+               OPEN EXTEND NouveauFichier
+               IF StatutOfMyFile = "35"
+                   OPEN OUTPUT NouveauFichier
+               END-IF
+               OPEN OUTPUT RejectFile
+
+               PERFORM UNTIL EndOfFileSwitch = 'Y'
+                   READ InputFeedFile
+                       AT END
+                           MOVE 'Y' TO EndOfFileSwitch
+                       NOT AT END
+                           PERFORM LOAD-INPUT-RECORD
+                   END-READ
+               END-PERFORM
+
+               PERFORM WRITE-TRAILER-RECORD
+               CLOSE NouveauFichier
+               CLOSE RejectFile
+      * Flux traite jusqu'au bout : on remet le point de reprise a
+      * zero pour que le prochain run reparte du debut du feed.
+               MOVE 0 TO WS-LAST-CHECKPOINT
+               PERFORM WRITE-CHECKPOINT
+      * Flux d'entree ouvert et lu sans erreur, mais rien de retenu :
+      * soit le flux etait vide, soit tous les enregistrements ont ete
+      * rejetes aux controles de saisie. Dans les deux cas, aucun
+      * enregistrement n'a ete charge dans NouveauFichier - un cas
+      * distinct d'un echec, mais que le planificateur doit pouvoir
+      * reperer separement d'un run normal.
+               IF RecordsWritten = 0
+                   MOVE 4 TO FileStatusReturnCode
+               ELSE
+                   MOVE 0 TO FileStatusReturnCode
+               END-IF
+           WHEN OTHER
+               MOVE 'N' TO fileExistenceVerification
+               MOVE 8 TO FileStatusReturnCode
+               DISPLAY "*** ABEND modifCreated - erreur d'E/S "
+                   "irrecuperable sur MODIFCREATED_INPUT.txt (statut "
+                   StatutInputFeedFile ")."
+           END-EVALUATE.
+           CLOSE InputFeedFile.
+           MOVE FileStatusReturnCode TO RETURN-CODE.
+
+           DISPLAY 'File Existence: ' fileExistenceVerification.
+           DISPLAY 'Run counter     : ' WS-RunCounter.
+           DISPLAY 'Resumed after   : ' WS-RESUME-POINT.
+           DISPLAY 'Records written : ' RecordsWritten.
+           DISPLAY 'Records rejected: ' RecordsRejected.
+
+           PERFORM WRITE-AUDIT-TRAIL.
+
+           STOP RUN.
+
+      * Relit les enregistrements deja traites lors d'un run
+      * precedent pour repositionner le flux d'entree (sequentiel :
+      * pas d'acces direct, on doit les relire pour les sauter).
+       SKIP-PROCESSED-RECORDS.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-LAST-CHECKPOINT
+                       OR EndOfFileSwitch = 'Y'
+               READ InputFeedFile
+                   AT END
+                       MOVE 'Y' TO EndOfFileSwitch
+               END-READ
+           END-PERFORM.
+
+      * Edite et ecrit un enregistrement du flux d'entree, puis
+      * commite le point de reprise tous les N enregistrements.
+       LOAD-INPUT-RECORD.
+           ADD 1 TO WS-INPUT-RECORD-NUM.
+           MOVE SPACES TO NouveauFichierRecord.
+           MOVE IN-TRAN-DATE TO TRAN-DATE.
+           MOVE IN-TRAN-ID TO TRAN-ID.
+           MOVE IN-TRAN-AMOUNT TO TRAN-AMOUNT.
+           MOVE IN-TRAN-DESCRIPTION TO TRAN-DESCRIPTION.
+           PERFORM EDIT-AND-WRITE-TRAN-RECORD.
+           IF FUNCTION MOD(WS-INPUT-RECORD-NUM, WS-CHECKPOINT-INTERVAL)
+                   = 0
+               MOVE WS-INPUT-RECORD-NUM TO WS-LAST-CHECKPOINT
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+      * Ecrit un enregistrement de fin de fichier apres le dernier
+      * enregistrement du run : nombre d'enregistrements ecrits et
+      * total de controle du champ TRAN-AMOUNT, pour qu'un lecteur
+      * aval puisse verifier qu'il a recu le fichier complet. Repere
+      * par sa TRAN-DESCRIPTION ("TRAILER RECORD"), comme le fait deja
+      * l'enregistrement d'en-tete de CreateFile.cbl.
+       WRITE-TRAILER-RECORD.
+           MOVE SPACES TO NouveauFichierRecord.
+           MOVE WS-SYS-DATE TO TRAN-DATE.
+           MOVE RecordsWritten TO TRAN-ID.
+           MOVE WS-AMOUNT-CONTROL-TOTAL TO TRAN-AMOUNT.
+           MOVE "TRAILER RECORD" TO TRAN-DESCRIPTION.
+           MOVE WS-RunCounter TO NF-RunCounter.
+           WRITE NouveauFichierRecord.
+
+      * Copie l'etat courant de NouveauFichier dans une sauvegarde
+      * datee, avant que ce run n'y ecrive quoi que ce soit : une
+      * sauvegarde par jour, ecrasee si le programme est relance
+      * plusieurs fois le meme jour. Rien a faire si le fichier
+      * n'existe pas encore (tout premier run).
+       BACKUP-NOUVEAU-FICHIER.
+           STRING FUNCTION TRIM(WS-OUTPUT-FILENAME) DELIMITED BY SIZE
+                   "_" DELIMITED BY SIZE
+                   WS-SYS-DATE DELIMITED BY SIZE
+                   ".bak" DELIMITED BY SIZE
+               INTO WS-BACKUP-FILENAME.
+           OPEN INPUT NouveauFichier.
+           IF StatutOfMyFile = "00"
+               OPEN OUTPUT BackupFile
+               MOVE 'N' TO WS-BACKUP-EOF
+               PERFORM UNTIL WS-BACKUP-EOF = 'Y'
+                   READ NouveauFichier
+                       AT END
+                           MOVE 'Y' TO WS-BACKUP-EOF
+                       NOT AT END
+                           MOVE SPACES TO BackupFileRecord
+                           MOVE TRAN-DATE TO BK-TRAN-DATE
+                           MOVE TRAN-ID TO BK-TRAN-ID
+                           MOVE TRAN-AMOUNT TO BK-TRAN-AMOUNT
+                           MOVE TRAN-DESCRIPTION TO BK-TRAN-DESCRIPTION
+                           MOVE NF-RunCounter TO BK-RunCounter
+                           WRITE BackupFileRecord
+                   END-READ
+               END-PERFORM
+               CLOSE BackupFile
+               CLOSE NouveauFichier
+           END-IF.
+
+      * Relit le point de reprise persiste (0 si absent : premier
+      * run ou run precedent termine normalement).
+       READ-CHECKPOINT.
+           OPEN INPUT CheckpointFile.
+           IF StatutCheckpointFile = "00"
+               READ CheckpointFile INTO WS-LAST-CHECKPOINT
+               CLOSE CheckpointFile
            ELSE
-           MOVE 'Y' TO fileExistenceVerification
-           
-           MOVE "Nouvel enregistrement 1." TO Champ1
-           WRITE NouveauFichierRecord
-           MOVE "Nouvel enregistrement 2." TO Champ1
-           WRITE NouveauFichierRecord
-           CLOSE NouveauFichier
+               MOVE 0 TO WS-LAST-CHECKPOINT
            END-IF.
 
-           DISPLAY 'File Existence: ' fileExistenceVerification.
+      * Ecrit le point de reprise courant dans
+      * MODIFCREATED_CHECKPOINT.txt.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CheckpointFile.
+           MOVE WS-LAST-CHECKPOINT TO CheckpointFileRecord.
+           WRITE CheckpointFileRecord.
+           CLOSE CheckpointFile.
 
-       STOP RUN.
+      * Lit le compteur de run persiste, l'incremente et le
+      * reecrit, pour tagger ce run et preparer le suivant
+       NEXT-RUN-COUNTER.
+           OPEN INPUT RunCounterFile.
+           IF StatutRunCounterFile = "00"
+               READ RunCounterFile INTO WS-RunCounter
+               CLOSE RunCounterFile
+           ELSE
+               MOVE 0 TO WS-RunCounter
+           END-IF.
+           ADD 1 TO WS-RunCounter.
+           OPEN OUTPUT RunCounterFile.
+           MOVE WS-RunCounter TO RunCounterFileRecord.
+           WRITE RunCounterFileRecord.
+           CLOSE RunCounterFile.
+
+      * Applique les controles de saisie sur TRAN-DESCRIPTION puis
+      * ecrit soit dans NouveauFichier (enregistrement valide) soit
+      * dans RejectFile (enregistrement rejete, avec le motif)
+       EDIT-AND-WRITE-TRAN-RECORD.
+           PERFORM EDIT-DESCRIPTION.
+           IF EditValid = 'Y'
+               MOVE WS-RunCounter TO NF-RunCounter
+               WRITE NouveauFichierRecord
+               ADD 1 TO RecordsWritten
+               ADD TRAN-AMOUNT TO WS-AMOUNT-CONTROL-TOTAL
+           ELSE
+               MOVE TRAN-DESCRIPTION TO RF-Description
+               MOVE EditReason TO RF-Reason
+               WRITE RejectFileRecord
+               ADD 1 TO RecordsRejected
+           END-IF.
+
+      * Controles de saisie : champ non-blanc, longueur attendue,
+      * jeu de caracteres autorise (lettres, chiffres, ponctuation
+      * courante)
+       EDIT-DESCRIPTION.
+           MOVE 'Y' TO EditValid.
+           MOVE SPACES TO EditReason.
+           IF TRAN-DESCRIPTION = SPACES
+               MOVE 'N' TO EditValid
+               MOVE "TRAN-DESCRIPTION est vide" TO EditReason
+           ELSE
+               IF FUNCTION LENGTH(FUNCTION TRIM(TRAN-DESCRIPTION))
+                       < WS-MIN-DESCRIPTION-LENGTH
+                   OR FUNCTION LENGTH(FUNCTION TRIM(TRAN-DESCRIPTION))
+                       > WS-MAX-DESCRIPTION-LENGTH
+                   MOVE 'N' TO EditValid
+                   MOVE "Longueur de TRAN-DESCRIPTION hors plage"
+                       TO EditReason
+               ELSE
+                   IF TRAN-DESCRIPTION IS NOT ALLOWED-CHARACTERS
+                       MOVE 'N' TO EditValid
+                       MOVE "Caractere non autorise dans description"
+                           TO EditReason
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Ajoute une ligne a la piste d'audit commune (AUDITTRAIL.txt) :
+      * nom du programme, horodatage, statut fichier, nb enreg.
+       WRITE-AUDIT-TRAIL.
+           OPEN EXTEND AuditTrailFile.
+           IF StatutAuditTrailFile = "35"
+               OPEN OUTPUT AuditTrailFile
+           END-IF.
+           MOVE SPACES TO AuditTrailRecord.
+           MOVE "modifCreated"      TO AUD-PROGRAM
+           MOVE WS-SYS-TIMESTAMP    TO AUD-TIMESTAMP
+           MOVE StatutOfMyFile      TO AUD-FILE-STATUS
+           MOVE RecordsWritten      TO AUD-RECORD-COUNT
+           WRITE AuditTrailRecord.
+           CLOSE AuditTrailFile.
