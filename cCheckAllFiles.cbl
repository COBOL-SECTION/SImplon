@@ -0,0 +1,379 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CheckAllFiles.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * !!!! SPEFICATION D'UTILISATION DE FICHIER EXTERNE
+      * Tableau de bord matinal : verifie l'existence et le nombre
+      * d'enregistrements des quatre fichiers de la famille extract
+      * avant l'ouverture de la fenetre batch.
+      * Noms resolus a l'execution, comme les programmes qui
+      * produisent ces fichiers (meme idiome et memes variables
+      * d'environnement qu'eux).
+       FILE-CONTROL.
+           SELECT MunabtpFile ASSIGN TO DYNAMIC WS-MUNABTP-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS is StatutMunabtp.
+           SELECT Munabtp1File ASSIGN TO DYNAMIC WS-MUNABTP1-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS is StatutMunabtp1.
+           SELECT NouveauFichierFile
+               ASSIGN TO DYNAMIC WS-NOUVEAU-FICHIER-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS is StatutNouveauFichier.
+           SELECT NouveauFicherMglFile
+               ASSIGN TO DYNAMIC WS-NOUVEAU-FICHER-MGL-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS is StatutNouveauFicherMgl.
+      * Liste des run-ids autorises a ouvrir MUNABTP.txt/MUNABTP1.txt,
+      * consultee avant l'OPEN INPUT de ces deux fichiers (meme
+      * idiome que cCheckFile.cbl/ReadThreeLines.cbl/
+      * cReconcileExtracts.cbl).
+           SELECT AuthControlFile ASSIGN TO "AUTHORIZED_RUNIDS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS is StatutAuthControlFile.
+      * Piste d'audit commune a tous les programmes du batch
+           SELECT AuditTrailFile ASSIGN TO "AUDITTRAIL.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS is StatutAuditTrailFile.
+
+      * !!!! SPECIFICATION DE STRUCTURE DE DONÉES
+       DATA DIVISION.
+
+      * !!!! Section déclarant les fichiers utilisés par le programme
+       FILE SECTION.
+           FD  MunabtpFile.
+           01  MunabtpRecord     PIC X(80).
+
+           FD  Munabtp1File.
+           01  Munabtp1Record    PIC X(80).
+
+      * NOUVEAU_FICHIER.txt (modifCreated) porte un numero de run en
+      * plus du gisement TRANREC (voir NF-RunCounter dans
+      * cWriteCreatedFile.cbl/cReportNouveauFichier.cbl) : 85 octets,
+      * pas 80, pour que la lecture ligne a ligne ne scinde pas chaque
+      * enregistrement en un enregistrement TRANREC valide plus un
+      * faux enregistrement de 5 octets (le numero de run).
+           FD  NouveauFichierFile.
+           01  NouveauFichierRec PIC X(85).
+
+           FD  NouveauFicherMglFile.
+           01  NouveauFicherMglRec PIC X(80).
+
+      * Un run-id autorise par enregistrement.
+           FD  AuthControlFile.
+           01  AuthControlRecord PIC X(10).
+
+           FD  AuditTrailFile.
+           01  AuditTrailRecord.
+               COPY AUDITREC.
+
+      * !!!! Déclaration des variables:
+       WORKING-STORAGE SECTION.
+           01  StatutMunabtp            PIC X(2) VALUE '00'.
+           01  StatutMunabtp1           PIC X(2) VALUE '00'.
+           01  StatutNouveauFichier     PIC X(2) VALUE '00'.
+           01  StatutNouveauFicherMgl   PIC X(2) VALUE '00'.
+           01  StatutAuthControlFile    PIC X(2) VALUE '00'.
+           01  StatutAuditTrailFile     PIC X(2) VALUE '00'.
+      * Horodatage systeme pour la piste d'audit
+           01  WS-SYS-DATETIME.
+               05 WS-SYS-TIMESTAMP PIC 9(14).
+               05 FILLER           PIC X(7).
+      * Total des enregistrements des quatre fichiers, pour la piste
+      * d'audit commune (une seule ligne par run de ce programme,
+      * comme les autres programmes du batch).
+           01  WS-TOTAL-RECORD-COUNT PIC 9(7) VALUE 0.
+
+      * Noms des quatre fichiers surveilles, surchargeables via les
+      * memes variables d'environnement que les programmes qui les
+      * produisent/consomment (voir cCheckFile.cbl, ReadThreeLines.cbl,
+      * cWriteCreatedFile.cbl, CreateFile.cbl).
+           01  WS-MUNABTP-FILENAME PIC X(100) VALUE "MUNABTP.txt".
+           01  WS-MUNABTP1-FILENAME PIC X(100) VALUE "MUNABTP1.txt".
+           01  WS-NOUVEAU-FICHIER-FILENAME PIC X(100)
+               VALUE "NOUVEAU_FICHIER.txt".
+           01  WS-NOUVEAU-FICHER-MGL-FILENAME PIC X(100)
+               VALUE "NOUVEAUFICHERMGLLLLL.txt".
+
+           01  EndOfFileSwitch          PIC X(1) VALUE 'N'.
+           01  TALLY-IDX                PIC 9(1) VALUE 1.
+      * Run-id de l'appelant, fourni via la variable d'environnement
+      * RUN_ID, verifie contre AUTHORIZED_RUNIDS.txt avant ouverture
+      * de MUNABTP.txt/MUNABTP1.txt (meme idiome que cCheckFile.cbl).
+           01  WS-RUN-ID                PIC X(10) VALUE SPACES.
+           01  WS-AUTHORIZED            PIC X(1) VALUE 'N'.
+           01  WS-AUTH-EOF              PIC X(1) VALUE 'N'.
+      * Code retour global du tableau de bord, pire cas releve parmi
+      * les quatre fichiers - voir le commentaire sur SB-ReturnCode
+      * ci-dessous pour la convention et l'ordre de gravite.
+           01  WS-OVERALL-RC            PIC 9(1) VALUE 0.
+
+      * Une entree par fichier du tableau de bord
+       01  StatusBoard.
+           05 StatusBoard-Entry OCCURS 4 TIMES.
+               10 SB-FileName        PIC X(40).
+               10 SB-Exists          PIC X(1) VALUE 'N'.
+               10 SB-RecordCount     PIC 9(7) VALUE 0.
+      * Meme convention de code retour que le reste du systeme :
+      * 0 = trouve et non vide, 2 = fichier absent,
+      * 4 = acces refuse (run-id non autorise ; seulement pour
+      * MUNABTP.txt/MUNABTP1.txt, voir CHECK-AUTHORIZATION), 5 = trouve
+      * mais vide, 8 = erreur d'E/S irrecuperable (abend).
+               10 SB-ReturnCode      PIC 9(1) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           MOVE FUNCTION CURRENT-DATE TO WS-SYS-DATETIME.
+           ACCEPT WS-MUNABTP-FILENAME
+               FROM ENVIRONMENT "MUNABTP_FILE"
+               ON EXCEPTION
+                   MOVE "MUNABTP.txt" TO WS-MUNABTP-FILENAME
+           END-ACCEPT.
+           ACCEPT WS-MUNABTP1-FILENAME
+               FROM ENVIRONMENT "MUNABTP1_FILE"
+               ON EXCEPTION
+                   MOVE "MUNABTP1.txt" TO WS-MUNABTP1-FILENAME
+           END-ACCEPT.
+           ACCEPT WS-NOUVEAU-FICHIER-FILENAME
+               FROM ENVIRONMENT "NOUVEAU_FICHIER_FILE"
+               ON EXCEPTION
+                   MOVE "NOUVEAU_FICHIER.txt"
+                       TO WS-NOUVEAU-FICHIER-FILENAME
+           END-ACCEPT.
+           ACCEPT WS-NOUVEAU-FICHER-MGL-FILENAME
+               FROM ENVIRONMENT "NOUVEAUFICHERMGLLLLL_FILE"
+               ON EXCEPTION
+                   MOVE "NOUVEAUFICHERMGLLLLL.txt"
+                       TO WS-NOUVEAU-FICHER-MGL-FILENAME
+           END-ACCEPT.
+           ACCEPT WS-RUN-ID FROM ENVIRONMENT "RUN_ID"
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RUN-ID
+           END-ACCEPT.
+           PERFORM CHECK-AUTHORIZATION.
+
+           PERFORM CHECK-MUNABTP.
+           PERFORM CHECK-MUNABTP1.
+           PERFORM CHECK-NOUVEAU-FICHIER.
+           PERFORM CHECK-NOUVEAU-FICHER-MGL.
+           PERFORM DISPLAY-STATUS-BOARD.
+           PERFORM DETERMINE-OVERALL-RC.
+           PERFORM WRITE-AUDIT-TRAIL.
+
+           MOVE WS-OVERALL-RC TO RETURN-CODE.
+
+           STOP RUN.
+
+      * Verifie le run-id de l'appelant contre AUTHORIZED_RUNIDS.txt
+      * avant que MunabtpFile/Munabtp1File ne soient ouverts (meme
+      * idiome que cCheckFile.cbl/ReadThreeLines.cbl). Tout refus est
+      * journalise avec son motif.
+       CHECK-AUTHORIZATION.
+           MOVE 'N' TO WS-AUTHORIZED.
+           IF WS-RUN-ID = SPACES
+               DISPLAY "Acces refuse : run-id non fourni (variable "
+                   "d'environnement RUN_ID)."
+           ELSE
+               OPEN INPUT AuthControlFile
+               IF StatutAuthControlFile = "00"
+                   PERFORM UNTIL WS-AUTH-EOF = 'Y'
+                           OR WS-AUTHORIZED = 'Y'
+                       READ AuthControlFile
+                           AT END MOVE 'Y' TO WS-AUTH-EOF
+                           NOT AT END
+                               IF FUNCTION TRIM(AuthControlRecord) =
+                                       FUNCTION TRIM(WS-RUN-ID)
+                                   MOVE 'Y' TO WS-AUTHORIZED
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE AuthControlFile
+                   IF WS-AUTHORIZED NOT = 'Y'
+                       DISPLAY "Acces refuse : run-id " WS-RUN-ID
+                           " non autorise (absent de "
+                           "AUTHORIZED_RUNIDS.txt)."
+                   END-IF
+               ELSE
+                   DISPLAY "Acces refuse : fichier de controle "
+                       "AUTHORIZED_RUNIDS.txt introuvable."
+               END-IF
+           END-IF.
+
+       CHECK-MUNABTP.
+           MOVE FUNCTION TRIM(WS-MUNABTP-FILENAME) TO SB-FileName(1).
+           IF WS-AUTHORIZED NOT = 'Y'
+               MOVE 'N' TO SB-Exists(1)
+               MOVE 4 TO SB-ReturnCode(1)
+           ELSE
+           OPEN INPUT MunabtpFile
+           EVALUATE StatutMunabtp
+           WHEN "00"
+               MOVE 'Y' TO SB-Exists(1)
+               MOVE 'N' TO EndOfFileSwitch
+               PERFORM UNTIL EndOfFileSwitch = 'Y'
+                   READ MunabtpFile
+                       AT END MOVE 'Y' TO EndOfFileSwitch
+                       NOT AT END ADD 1 TO SB-RecordCount(1)
+                   END-READ
+               END-PERFORM
+               CLOSE MunabtpFile
+               IF SB-RecordCount(1) = 0
+                   MOVE 5 TO SB-ReturnCode(1)
+               ELSE
+                   MOVE 0 TO SB-ReturnCode(1)
+               END-IF
+           WHEN "35"
+               MOVE 'N' TO SB-Exists(1)
+               MOVE 2 TO SB-ReturnCode(1)
+           WHEN OTHER
+               MOVE 'N' TO SB-Exists(1)
+               MOVE 8 TO SB-ReturnCode(1)
+           END-EVALUATE
+           END-IF.
+
+       CHECK-MUNABTP1.
+           MOVE FUNCTION TRIM(WS-MUNABTP1-FILENAME) TO SB-FileName(2).
+           IF WS-AUTHORIZED NOT = 'Y'
+               MOVE 'N' TO SB-Exists(2)
+               MOVE 4 TO SB-ReturnCode(2)
+           ELSE
+           OPEN INPUT Munabtp1File
+           EVALUATE StatutMunabtp1
+           WHEN "00"
+               MOVE 'Y' TO SB-Exists(2)
+               MOVE 'N' TO EndOfFileSwitch
+               PERFORM UNTIL EndOfFileSwitch = 'Y'
+                   READ Munabtp1File
+                       AT END MOVE 'Y' TO EndOfFileSwitch
+                       NOT AT END ADD 1 TO SB-RecordCount(2)
+                   END-READ
+               END-PERFORM
+               CLOSE Munabtp1File
+               IF SB-RecordCount(2) = 0
+                   MOVE 5 TO SB-ReturnCode(2)
+               ELSE
+                   MOVE 0 TO SB-ReturnCode(2)
+               END-IF
+           WHEN "35"
+               MOVE 'N' TO SB-Exists(2)
+               MOVE 2 TO SB-ReturnCode(2)
+           WHEN OTHER
+               MOVE 'N' TO SB-Exists(2)
+               MOVE 8 TO SB-ReturnCode(2)
+           END-EVALUATE
+           END-IF.
+
+       CHECK-NOUVEAU-FICHIER.
+           MOVE FUNCTION TRIM(WS-NOUVEAU-FICHIER-FILENAME)
+               TO SB-FileName(3).
+           OPEN INPUT NouveauFichierFile.
+           EVALUATE StatutNouveauFichier
+           WHEN "00"
+               MOVE 'Y' TO SB-Exists(3)
+               MOVE 'N' TO EndOfFileSwitch
+               PERFORM UNTIL EndOfFileSwitch = 'Y'
+                   READ NouveauFichierFile
+                       AT END MOVE 'Y' TO EndOfFileSwitch
+                       NOT AT END ADD 1 TO SB-RecordCount(3)
+                   END-READ
+               END-PERFORM
+               CLOSE NouveauFichierFile
+               IF SB-RecordCount(3) = 0
+                   MOVE 5 TO SB-ReturnCode(3)
+               ELSE
+                   MOVE 0 TO SB-ReturnCode(3)
+               END-IF
+           WHEN "35"
+               MOVE 'N' TO SB-Exists(3)
+               MOVE 2 TO SB-ReturnCode(3)
+           WHEN OTHER
+               MOVE 'N' TO SB-Exists(3)
+               MOVE 8 TO SB-ReturnCode(3)
+           END-EVALUATE.
+
+       CHECK-NOUVEAU-FICHER-MGL.
+           MOVE FUNCTION TRIM(WS-NOUVEAU-FICHER-MGL-FILENAME)
+               TO SB-FileName(4).
+           OPEN INPUT NouveauFicherMglFile.
+           EVALUATE StatutNouveauFicherMgl
+           WHEN "00"
+               MOVE 'Y' TO SB-Exists(4)
+               MOVE 'N' TO EndOfFileSwitch
+               PERFORM UNTIL EndOfFileSwitch = 'Y'
+                   READ NouveauFicherMglFile
+                       AT END MOVE 'Y' TO EndOfFileSwitch
+                       NOT AT END ADD 1 TO SB-RecordCount(4)
+                   END-READ
+               END-PERFORM
+               CLOSE NouveauFicherMglFile
+               IF SB-RecordCount(4) = 0
+                   MOVE 5 TO SB-ReturnCode(4)
+               ELSE
+                   MOVE 0 TO SB-ReturnCode(4)
+               END-IF
+           WHEN "35"
+               MOVE 'N' TO SB-Exists(4)
+               MOVE 2 TO SB-ReturnCode(4)
+           WHEN OTHER
+               MOVE 'N' TO SB-Exists(4)
+               MOVE 8 TO SB-ReturnCode(4)
+           END-EVALUATE.
+
+       DISPLAY-STATUS-BOARD.
+           DISPLAY "*** TABLEAU DE BORD DES FICHIERS EXTRACT ***".
+           PERFORM VARYING TALLY-IDX FROM 1 BY 1
+               UNTIL TALLY-IDX > 4
+               DISPLAY FUNCTION TRIM(SB-FileName(TALLY-IDX))
+                   " exists=" SB-Exists(TALLY-IDX)
+                   " records=" SB-RecordCount(TALLY-IDX)
+                   " rc=" SB-ReturnCode(TALLY-IDX)
+           END-PERFORM.
+
+      * Pire cas releve parmi les quatre fichiers, pour que ce tableau
+      * de bord puisse aussi gater un enchainement automatise au lieu
+      * de servir uniquement de journal a lire par un humain. Ordre de
+      * gravite : 8 (abend) > 4 (acces refuse) > 2 (absent) >
+      * 5 (trouve mais vide) > 0.
+       DETERMINE-OVERALL-RC.
+           MOVE 0 TO WS-OVERALL-RC.
+           PERFORM VARYING TALLY-IDX FROM 1 BY 1
+               UNTIL TALLY-IDX > 4
+               EVALUATE TRUE
+               WHEN SB-ReturnCode(TALLY-IDX) = 8
+                   MOVE 8 TO WS-OVERALL-RC
+               WHEN SB-ReturnCode(TALLY-IDX) = 4
+                   AND WS-OVERALL-RC NOT = 8
+                   MOVE 4 TO WS-OVERALL-RC
+               WHEN SB-ReturnCode(TALLY-IDX) = 2
+                   AND WS-OVERALL-RC NOT = 8
+                   AND WS-OVERALL-RC NOT = 4
+                   MOVE 2 TO WS-OVERALL-RC
+               WHEN SB-ReturnCode(TALLY-IDX) = 5
+                   AND WS-OVERALL-RC = 0
+                   MOVE 5 TO WS-OVERALL-RC
+               END-EVALUATE
+           END-PERFORM.
+
+      * Ajoute une ligne a la piste d'audit commune (AUDITTRAIL.txt) :
+      * nom du programme, horodatage, code retour global, nb total
+      * d'enregistrements des quatre fichiers du tableau de bord.
+       WRITE-AUDIT-TRAIL.
+           MOVE 0 TO WS-TOTAL-RECORD-COUNT.
+           PERFORM VARYING TALLY-IDX FROM 1 BY 1
+               UNTIL TALLY-IDX > 4
+               ADD SB-RecordCount(TALLY-IDX) TO WS-TOTAL-RECORD-COUNT
+           END-PERFORM.
+           OPEN EXTEND AuditTrailFile.
+           IF StatutAuditTrailFile = "35"
+               OPEN OUTPUT AuditTrailFile
+           END-IF.
+           MOVE SPACES TO AuditTrailRecord.
+           MOVE "cCheckAllFiles"    TO AUD-PROGRAM
+           MOVE WS-SYS-TIMESTAMP    TO AUD-TIMESTAMP
+           MOVE WS-OVERALL-RC       TO AUD-FILE-STATUS
+           MOVE WS-TOTAL-RECORD-COUNT TO AUD-RECORD-COUNT
+           WRITE AuditTrailRecord.
+           CLOSE AuditTrailFile.
