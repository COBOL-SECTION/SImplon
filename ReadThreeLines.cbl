@@ -6,49 +6,222 @@
 
       * !!!! SPEFICATION D'UTILISATION DE FICHIER EXTERNE
        FILE-CONTROL.
-       SELECT NouveauFichier ASSIGN TO "MUNABTP1.txt"
+      * Nom resolu a l'execution (WS-MUNABTP1-FILENAME) pour pouvoir
+      * pointer vers un fichier de test sans recompiler.
+       SELECT NouveauFichier ASSIGN TO DYNAMIC WS-MUNABTP1-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
       * défini statut du fichier MUNABTP (00 ou "UNDIFINED")
        FILE STATUS is StatutOfMyFile.
+      * Fichier de travail du tri et fichier trie en sortie : la
+      * preview doit porter sur les enregistrements tries par cle
+      * (date, id), pas sur leur ordre d'ecriture physique.
+       SELECT SortWorkFile ASSIGN TO "MUNABTP1_SORTWK.tmp".
+       SELECT SortedFile ASSIGN TO "MUNABTP1_SORTED.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutSortedFile.
+      * Piste d'audit commune a tous les programmes du batch
+       SELECT AuditTrailFile ASSIGN TO "AUDITTRAIL.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutAuditTrailFile.
+      * Liste des run-ids autorises a ouvrir NouveauFichier, consultee
+      * avant l'OPEN INPUT pour ne pas livrer son contenu a n'importe
+      * quel appelant.
+       SELECT AuthControlFile ASSIGN TO "AUTHORIZED_RUNIDS.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutAuthControlFile.
       * !!!! SPECIFICATION DE STRUCTURE DE DONÉES
        DATA DIVISION.
 
       * !!!! Section déclarant les fichiers utilisés par le programme
        FILE SECTION.
       * Déclaration du fichier datas récupérées dans NouveauFichier
+      * Gisement transaction commun (voir copybooks/TRANREC.cpy) plus
+      * le numero de run ajoute par modifCreated (voir NF-RunCounter
+      * dans cWriteCreatedFile.cbl/cReportNouveauFichier.cbl) : ce
+      * programme est cable par RunBatch.sh pour previsualiser
+      * NOUVEAU_FICHIER.txt, pas un extract au format TRANREC nu, et
+      * doit donc lire le meme gisement que ce que modifCreated ecrit.
            FD  NouveauFichier.
-           01  NouveauFichierValue PIC X(80).
-      * déclare le compteur de lignes
-           01 FileRecord.
-           05 FileLine    PIC X(80).
+           01  NouveauFichierRecord.
+               COPY TRANREC.
+               05  NF-RunCounter PIC 9(5).
+
+      * Gisement de travail du tri : meme layout que ci-dessus, prefixe
+      * SW- pour ne pas entrer en conflit avec les autres fichiers.
+           SD  SortWorkFile.
+           01  SortWorkRecord.
+               COPY TRANREC REPLACING ==TRAN-DATE== BY ==SW-TRAN-DATE==
+                                       ==TRAN-ID== BY ==SW-TRAN-ID==
+                                       ==TRAN-AMOUNT==
+                                           BY ==SW-TRAN-AMOUNT==
+                                       ==TRAN-DESCRIPTION==
+                                           BY ==SW-TRAN-DESCRIPTION==.
+               05  SW-RunCounter PIC 9(5).
+
+           FD  SortedFile.
+           01  SortedFileRecord PIC X(85).
+
+           FD  AuditTrailFile.
+           01  AuditTrailRecord.
+               COPY AUDITREC.
+
+      * Un run-id autorise par enregistrement.
+           FD  AuthControlFile.
+           01  AuthControlRecord PIC X(10).
 
       * !!!! Déclaration des variables:
        WORKING-STORAGE SECTION.
       * Variable qui prélève le fichier si il existe:
            01  StatutOfMyFile PIC X(2) VALUE '00'.
+           01  StatutSortedFile PIC X(2) VALUE '00'.
+      * Nom du fichier MUNABTP1, surchargeable via la variable
+      * d'environnement MUNABTP1_FILE (sinon la valeur par defaut
+      * ci-dessous est conservee).
+           01  WS-MUNABTP1-FILENAME PIC X(100) VALUE "MUNABTP1.txt".
+           01  StatutAuditTrailFile PIC X(2) VALUE '00'.
+           01  StatutAuthControlFile PIC X(2) VALUE '00'.
+      * Run-id de l'appelant, fourni via la variable d'environnement
+      * RUN_ID, verifie contre AUTHORIZED_RUNIDS.txt avant ouverture.
+           01  WS-RUN-ID PIC X(10) VALUE SPACES.
+           01  WS-AUTHORIZED PIC X(1) VALUE 'N'.
+           01  WS-AUTH-EOF PIC X(1) VALUE 'N'.
+      * Horodatage systeme pour la piste d'audit
+           01  WS-SYS-DATETIME.
+               05 WS-SYS-TIMESTAMP PIC 9(14).
+               05 FILLER           PIC X(7).
       * Variable qui renvoie l'information de l'existence du fichier
       * Initialement mis sur NO (value N)
            01  fileExistenceVerification PIC X(1) VALUE 'N'.
-           01 LineCounter    PIC 99 VALUE 0.
+           01 LineCounter    PIC 9(7) VALUE 0.
+      * Code retour distinguant les classes d'echec/de resultat pour
+      * que le planificateur n'ait pas a deviner a partir d'un DISPLAY :
+      *   0 = run normal, 2 = fichier absent, 4 = acces refuse
+      *   (run-id non autorise), 5 = fichier trouve mais vide,
+      *   8 = erreur d'E/S irrecuperable (abend)
+           01 FileStatusReturnCode PIC 9(1) VALUE 0.
+      * Dernier enregistrement lu, conserve apres la fin du fichier
+           01 LastRecordRead PIC X(85) VALUE SPACES.
+           01 EndOfFileSwitch PIC X(1) VALUE 'N'.
 
 
       * !!!! COMMANDE D'EXUCUTIONS DU PROGRAMME:
        PROCEDURE DIVISION.
 
-           open input NouveauFichier.
-           IF  StatutOfMyFile NOT = "00"
+           MOVE FUNCTION CURRENT-DATE TO WS-SYS-DATETIME.
+           ACCEPT WS-MUNABTP1-FILENAME FROM ENVIRONMENT "MUNABTP1_FILE"
+               ON EXCEPTION
+                   MOVE "MUNABTP1.txt" TO WS-MUNABTP1-FILENAME
+           END-ACCEPT.
+           ACCEPT WS-RUN-ID FROM ENVIRONMENT "RUN_ID"
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RUN-ID
+           END-ACCEPT.
+           PERFORM CHECK-AUTHORIZATION.
+           IF WS-AUTHORIZED NOT = 'Y'
            MOVE 'N' TO fileExistenceVerification
+           MOVE 4 TO FileStatusReturnCode
+           MOVE "99" TO StatutOfMyFile
            ELSE
+           open input NouveauFichier
+           EVALUATE StatutOfMyFile
+           WHEN "00"
+           CLOSE NouveauFichier
+      * Tri par date puis id avant la preview, pour que les
+      * "premieres lignes" affichees soient les enregistrements les
+      * plus anciens/au plus petit id, pas un ordre physique arbitraire.
+           SORT SortWorkFile
+               ON ASCENDING KEY SW-TRAN-DATE SW-TRAN-ID
+               USING NouveauFichier
+               GIVING SortedFile
            MOVE 'Y' TO fileExistenceVerification
-           PERFORM UNTIL LineCounter >= 3
-           READ NouveauFichier
-           AT END DISPLAY "End of file reached."
+           MOVE 0 TO FileStatusReturnCode
+           OPEN INPUT SortedFile
+           PERFORM UNTIL EndOfFileSwitch = 'Y'
+           READ SortedFile
+           AT END MOVE 'Y' TO EndOfFileSwitch
            NOT AT END
            ADD 1 TO LineCounter
-           DISPLAY "Line " LineCounter ": " FileLine
+           MOVE SortedFileRecord TO LastRecordRead
+           DISPLAY "Line " LineCounter ": " SortedFileRecord
            END-READ
            END-PERFORM
+           DISPLAY "End of file reached."
+           DISPLAY "Total record count: " LineCounter
+           DISPLAY "Last record read  : " LastRecordRead
+           CLOSE SortedFile
+      * Fichier trouve et lu sans erreur, mais aucun enregistrement
+      * dedans : un cas distinct d'un echec, mais que le planificateur
+      * doit pouvoir reperer separement d'un run normal.
+           IF LineCounter = 0
+           MOVE 5 TO FileStatusReturnCode
+           END-IF
+           WHEN "35"
+           MOVE 'N' TO fileExistenceVerification
+           MOVE 2 TO FileStatusReturnCode
+           DISPLAY FUNCTION TRIM(WS-MUNABTP1-FILENAME)
+               " introuvable (statut " StatutOfMyFile ")."
+           WHEN OTHER
+           MOVE 'N' TO fileExistenceVerification
+           MOVE 8 TO FileStatusReturnCode
+           DISPLAY "*** ABEND CheckFile - erreur d'E/S irrecuperable "
+               "sur " FUNCTION TRIM(WS-MUNABTP1-FILENAME)
+               " (statut " StatutOfMyFile ")."
+           END-EVALUATE
            END-IF.
 
            DISPLAY 'File Existence: ' fileExistenceVerification.
+           DISPLAY 'File status return code: ' FileStatusReturnCode.
+           MOVE FileStatusReturnCode TO RETURN-CODE.
+
+           PERFORM WRITE-AUDIT-TRAIL.
 
        STOP RUN.
+
+      * Verifie le run-id de l'appelant contre AUTHORIZED_RUNIDS.txt
+      * avant que NouveauFichier ne soit ouvert. Tout refus est
+      * journalise avec son motif.
+       CHECK-AUTHORIZATION.
+           MOVE 'N' TO WS-AUTHORIZED.
+           IF WS-RUN-ID = SPACES
+               DISPLAY "Acces refuse : run-id non fourni (variable "
+                   "d'environnement RUN_ID)."
+           ELSE
+               OPEN INPUT AuthControlFile
+               IF StatutAuthControlFile = "00"
+                   PERFORM UNTIL WS-AUTH-EOF = 'Y'
+                           OR WS-AUTHORIZED = 'Y'
+                       READ AuthControlFile
+                           AT END MOVE 'Y' TO WS-AUTH-EOF
+                           NOT AT END
+                               IF FUNCTION TRIM(AuthControlRecord) =
+                                       FUNCTION TRIM(WS-RUN-ID)
+                                   MOVE 'Y' TO WS-AUTHORIZED
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE AuthControlFile
+                   IF WS-AUTHORIZED NOT = 'Y'
+                       DISPLAY "Acces refuse : run-id " WS-RUN-ID
+                           " non autorise (absent de "
+                           "AUTHORIZED_RUNIDS.txt)."
+                   END-IF
+               ELSE
+                   DISPLAY "Acces refuse : fichier de controle "
+                       "AUTHORIZED_RUNIDS.txt introuvable."
+               END-IF
+           END-IF.
+
+      * Ajoute une ligne a la piste d'audit commune (AUDITTRAIL.txt) :
+      * nom du programme, horodatage, statut fichier, nb enreg.
+       WRITE-AUDIT-TRAIL.
+           OPEN EXTEND AuditTrailFile.
+           IF StatutAuditTrailFile = "35"
+               OPEN OUTPUT AuditTrailFile
+           END-IF.
+           MOVE SPACES TO AuditTrailRecord.
+           MOVE "ReadThreeLines"    TO AUD-PROGRAM
+           MOVE WS-SYS-TIMESTAMP    TO AUD-TIMESTAMP
+           MOVE StatutOfMyFile      TO AUD-FILE-STATUS
+           MOVE LineCounter         TO AUD-RECORD-COUNT
+           WRITE AuditTrailRecord.
+           CLOSE AuditTrailFile.
