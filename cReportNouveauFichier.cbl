@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReportNouveauFichier.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * !!!! SPEFICATION D'UTILISATION DE FICHIER EXTERNE
+      * Rapport de synthese sur NOUVEAU_FICHIER.txt : nombre
+      * d'enregistrements et total general du montant, dans une
+      * presentation paginee a remettre telle quelle aux finances.
+       FILE-CONTROL.
+      * Nom resolu a l'execution (meme variable d'environnement que
+      * cWriteCreatedFile.cbl et cConsolidateMaster.cbl) pour pouvoir
+      * faire le rapport sur un fichier de test sans recompiler.
+       SELECT NouveauFichier ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutOfMyFile.
+      * Piste d'audit commune a tous les programmes du batch
+       SELECT AuditTrailFile ASSIGN TO "AUDITTRAIL.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutAuditTrailFile.
+
+      * !!!! SPECIFICATION DE STRUCTURE DE DONÉES
+       DATA DIVISION.
+
+      * !!!! Section déclarant les fichiers utilisés par le programme
+       FILE SECTION.
+           FD  NouveauFichier.
+           01  NouveauFichierRecord.
+      * Gisement transaction commun (voir copybooks/TRANREC.cpy),
+      * plus le numero de run ajoute par modifCreated.
+               COPY TRANREC.
+           05  NF-RunCounter PIC 9(5).
+
+           FD  AuditTrailFile.
+           01  AuditTrailRecord.
+               COPY AUDITREC.
+
+      * !!!! Déclaration des variables:
+       WORKING-STORAGE SECTION.
+           01  StatutOfMyFile PIC X(2) VALUE '00'.
+           01  StatutAuditTrailFile PIC X(2) VALUE '00'.
+      * Nom du fichier NouveauFichier, surchargeable via la variable
+      * d'environnement NOUVEAU_FICHIER_FILE (sinon la valeur par
+      * defaut ci-dessous est conservee).
+           01  WS-OUTPUT-FILENAME PIC X(100)
+               VALUE "NOUVEAU_FICHIER.txt".
+      * Horodatage systeme pour la piste d'audit
+           01  WS-SYS-DATETIME.
+               05 WS-SYS-TIMESTAMP PIC 9(14).
+               05 FILLER           PIC X(7).
+           01  EndOfFileSwitch PIC X(1) VALUE 'N'.
+           01  RecordCount PIC 9(7) VALUE 0.
+           01  GrandTotal PIC S9(9)V99 VALUE 0.
+      * Enregistrement(s) de fin de fichier ecrits par modifCreated
+      * (un par run, voir cWriteCreatedFile.cbl/WRITE-TRAILER-RECORD) :
+      * reperes par leur TRAN-DESCRIPTION et exclus du rapport de
+      * detail/des totaux, qui ne portent que sur les transactions.
+           01  TrailerCount PIC 9(7) VALUE 0.
+      * Tally du segment courant (enregistrements depuis le dernier
+      * trailer, ou depuis le debut du fichier), compare au TRAN-ID/
+      * TRAN-AMOUNT de chaque trailer pour verifier que le segment de
+      * run qu'il cloture a ete recu complet.
+           01  WS-SEGMENT-COUNT PIC 9(7) VALUE 0.
+           01  WS-SEGMENT-TOTAL PIC S9(9)V99 VALUE 0.
+           01  WS-MISMATCH-COUNT PIC 9(7) VALUE 0.
+      * Pagination du rapport : nombre de lignes de detail par page
+           01  WS-LINES-PER-PAGE PIC 9(2) VALUE 20.
+           01  WS-LINES-ON-PAGE PIC 9(2) VALUE 0.
+           01  WS-PAGE-NUMBER PIC 9(3) VALUE 0.
+      * Lignes formatees pour l'affichage du rapport
+           01  WS-DETAIL-LINE.
+               05 WS-DL-TRAN-ID      PIC Z(6)9.
+               05 FILLER             PIC X(2) VALUE SPACES.
+               05 WS-DL-TRAN-DATE    PIC 9(8).
+               05 FILLER             PIC X(2) VALUE SPACES.
+               05 WS-DL-TRAN-AMOUNT  PIC -(8)9.99.
+               05 FILLER             PIC X(2) VALUE SPACES.
+               05 WS-DL-TRAN-DESC    PIC X(30).
+
+      * !!!! COMMANDE D'EXUCUTIONS DU PROGRAMME:
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           MOVE FUNCTION CURRENT-DATE TO WS-SYS-DATETIME.
+           ACCEPT WS-OUTPUT-FILENAME
+               FROM ENVIRONMENT "NOUVEAU_FICHIER_FILE"
+               ON EXCEPTION
+                   MOVE "NOUVEAU_FICHIER.txt" TO WS-OUTPUT-FILENAME
+           END-ACCEPT.
+           OPEN INPUT NouveauFichier.
+           IF StatutOfMyFile NOT = "00"
+               DISPLAY "Impossible de lire "
+                   FUNCTION TRIM(WS-OUTPUT-FILENAME)
+                   " - statut " StatutOfMyFile
+           ELSE
+               PERFORM PRINT-REPORT-HEADER
+               PERFORM UNTIL EndOfFileSwitch = 'Y'
+                   READ NouveauFichier
+                       AT END
+                           MOVE 'Y' TO EndOfFileSwitch
+                       NOT AT END
+                           IF FUNCTION TRIM(TRAN-DESCRIPTION)
+                                   = "TRAILER RECORD"
+                               PERFORM VERIFY-TRAILER-SEGMENT
+                           ELSE
+                               PERFORM PRINT-DETAIL-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE NouveauFichier
+               PERFORM PRINT-REPORT-FOOTER
+           END-IF.
+
+           PERFORM WRITE-AUDIT-TRAIL.
+
+           STOP RUN.
+
+      * Entete de page : titre du rapport, numero de page, entetes
+      * de colonnes.
+       PRINT-REPORT-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE 0 TO WS-LINES-ON-PAGE.
+           DISPLAY " ".
+           DISPLAY "*** RAPPORT " FUNCTION TRIM(WS-OUTPUT-FILENAME)
+               " - PAGE " WS-PAGE-NUMBER " ***".
+           DISPLAY "TRAN-ID  TRAN-DATE    MONTANT       DESCRIPTION".
+           DISPLAY "-------  ----------   -----------   "
+               "------------------------------".
+
+      * Une ligne de detail, en basculant sur une nouvelle page une
+      * fois WS-LINES-PER-PAGE lignes affichees.
+       PRINT-DETAIL-LINE.
+           IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+               PERFORM PRINT-REPORT-HEADER
+           END-IF.
+           ADD 1 TO RecordCount.
+           ADD TRAN-AMOUNT TO GrandTotal.
+           ADD 1 TO WS-SEGMENT-COUNT.
+           ADD TRAN-AMOUNT TO WS-SEGMENT-TOTAL.
+           MOVE TRAN-ID TO WS-DL-TRAN-ID.
+           MOVE TRAN-DATE TO WS-DL-TRAN-DATE.
+           MOVE TRAN-AMOUNT TO WS-DL-TRAN-AMOUNT.
+           MOVE TRAN-DESCRIPTION TO WS-DL-TRAN-DESC.
+           DISPLAY WS-DETAIL-LINE.
+           ADD 1 TO WS-LINES-ON-PAGE.
+
+      * Compare le segment courant (enregistrements lus depuis le
+      * dernier trailer) au TRAN-ID/TRAN-AMOUNT du trailer qui vient
+      * d'etre lu, pour verifier que le run qu'il cloture a ete recu
+      * complet plutot que tronque. Chaque trailer ne verifie que son
+      * propre segment, donc les trailers accumules au fil des runs
+      * (fichier en mode ajout) restent tous pertinents.
+       VERIFY-TRAILER-SEGMENT.
+           ADD 1 TO TrailerCount.
+           IF WS-SEGMENT-COUNT = TRAN-ID
+                   AND WS-SEGMENT-TOTAL = TRAN-AMOUNT
+               DISPLAY "Trailer " TrailerCount " : segment verifie ("
+                   WS-SEGMENT-COUNT " enregistrement(s), montant "
+                   WS-SEGMENT-TOTAL ")."
+           ELSE
+               ADD 1 TO WS-MISMATCH-COUNT
+               DISPLAY "*** ATTENTION : trailer " TrailerCount
+                   " ne concorde pas avec son segment - attendu "
+                   TRAN-ID " enregistrement(s)/" TRAN-AMOUNT
+                   ", lu " WS-SEGMENT-COUNT " enregistrement(s)/"
+                   WS-SEGMENT-TOTAL "."
+           END-IF.
+           MOVE 0 TO WS-SEGMENT-COUNT.
+           MOVE 0 TO WS-SEGMENT-TOTAL.
+
+      * Pied de rapport : nombre d'enregistrements et total general.
+       PRINT-REPORT-FOOTER.
+           DISPLAY " ".
+           DISPLAY "*** TOTAL DE CONTROLE ***".
+           DISPLAY "Nombre d'enregistrements . . : " RecordCount.
+           DISPLAY "Total general du montant . . : " GrandTotal.
+           DISPLAY "Enregistrements de fin de fichier (exclus) : "
+               TrailerCount.
+           IF WS-SEGMENT-COUNT > 0
+               DISPLAY "*** ATTENTION : fichier tronque - "
+                   WS-SEGMENT-COUNT " enregistrement(s) apres le "
+                   "dernier trailer, sans enregistrement de fin de "
+                   "fichier correspondant."
+           END-IF.
+           IF WS-MISMATCH-COUNT > 0
+               DISPLAY "*** " WS-MISMATCH-COUNT
+                   " trailer(s) en desaccord avec leur segment."
+           END-IF.
+
+      * Ajoute une ligne a la piste d'audit commune (AUDITTRAIL.txt) :
+      * nom du programme, horodatage, statut fichier, nb enreg.
+       WRITE-AUDIT-TRAIL.
+           OPEN EXTEND AuditTrailFile.
+           IF StatutAuditTrailFile = "35"
+               OPEN OUTPUT AuditTrailFile
+           END-IF.
+           MOVE SPACES TO AuditTrailRecord.
+           MOVE "ReportNouveauFichier" TO AUD-PROGRAM
+           MOVE WS-SYS-TIMESTAMP        TO AUD-TIMESTAMP
+           MOVE StatutOfMyFile          TO AUD-FILE-STATUS
+           MOVE RecordCount             TO AUD-RECORD-COUNT
+           WRITE AuditTrailRecord.
+           CLOSE AuditTrailFile.
