@@ -5,20 +5,139 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-           SELECT NouveauFichier ASSIGN TO "NOUVEAUFICHERMGLLLLL.txt"
+      * Nom resolu a l'execution (WS-OUTPUT-FILENAME) pour pouvoir
+      * pointer vers un fichier de test sans recompiler.
+           SELECT NouveauFichier ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS is StatutOfMyFile.
+      * Variante indexee de NouveauFichier, avec cle sur TRAN-ID, pour
+      * permettre la lecture directe d'un enregistrement par id au
+      * lieu d'un parcours sequentiel.
+           SELECT NouveauFichierIndexed
+               ASSIGN TO "NOUVEAUFICHERMGLLLLL_IDX.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IDX-TRAN-ID
+           FILE STATUS is StatutIndexedFile.
+      * Piste d'audit commune a tous les programmes du batch
+           SELECT AuditTrailFile ASSIGN TO "AUDITTRAIL.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS is StatutAuditTrailFile.
 
        DATA DIVISION.
 
        FILE SECTION.
            FD NouveauFichier.
-           01 NouveauFichierValue PIC X(80).
+           01 NouveauFichierRecord.
+      * Gisement transaction commun (voir copybooks/TRANREC.cpy),
+      * partage avec cCheckFile et modifCreated.
+               COPY TRANREC.
+
+           FD NouveauFichierIndexed.
+           01 NouveauFichierIndexedRecord.
+               COPY TRANREC REPLACING ==TRAN-DATE== BY ==IDX-TRAN-DATE==
+                                       ==TRAN-ID== BY ==IDX-TRAN-ID==
+                                       ==TRAN-AMOUNT==
+                                           BY ==IDX-TRAN-AMOUNT==
+                                       ==TRAN-DESCRIPTION==
+                                           BY ==IDX-TRAN-DESCRIPTION==.
+
+           FD AuditTrailFile.
+           01 AuditTrailRecord.
+               COPY AUDITREC.
 
        WORKING-STORAGE SECTION.
            01 StatutOfMyFile PIC X(2) VALUE '00'.
+           01 StatutIndexedFile PIC X(2) VALUE '00'.
+      * Nom du fichier NouveauFichier, surchargeable via la variable
+      * d'environnement NOUVEAUFICHERMGLLLLL_FILE (sinon la valeur
+      * par defaut ci-dessous est conservee).
+           01 WS-OUTPUT-FILENAME PIC X(100)
+               VALUE "NOUVEAUFICHERMGLLLLL.txt".
+           01 StatutAuditTrailFile PIC X(2) VALUE '00'.
+      * Horodatage systeme utilise pour batir l'enregistrement en-tete
+           01 WS-SYS-DATETIME.
+               05 WS-SYS-DATE    PIC 9(8).
+               05 WS-SYS-TIME    PIC 9(6).
+               05 FILLER         PIC X(7).
+      * Identifiant de lot du run, derive de l'heure systeme
+           01 WS-BATCH-ID        PIC 9(6).
+           01 WS-SYS-TIMESTAMP   PIC 9(14).
+           01 RecordsWritten     PIC 9(7) VALUE 0.
+      * Code retour distinguant les classes d'echec/de resultat pour
+      * que le planificateur n'ait pas a deviner a partir d'un DISPLAY :
+      *   0 = run normal, 8 = erreur d'E/S irrecuperable (abend) a la
+      *   creation de NouveauFichier (pas de notion de "fichier absent"
+      *   ici, puisqu'il s'agit d'un OPEN OUTPUT qui le cree)
 
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO WS-SYS-DATETIME.
+           MOVE WS-SYS-TIME TO WS-BATCH-ID.
+           STRING WS-SYS-DATE WS-SYS-TIME DELIMITED BY SIZE
+               INTO WS-SYS-TIMESTAMP.
+           ACCEPT WS-OUTPUT-FILENAME
+               FROM ENVIRONMENT "NOUVEAUFICHERMGLLLLL_FILE"
+               ON EXCEPTION
+                   MOVE "NOUVEAUFICHERMGLLLLL.txt" TO WS-OUTPUT-FILENAME
+           END-ACCEPT.
+
            OPEN OUTPUT NouveauFichier.
-           CLOSE NouveauFichier.
+           IF StatutOfMyFile = "00"
+               MOVE SPACES TO NouveauFichierRecord
+               MOVE WS-SYS-DATE TO TRAN-DATE
+               MOVE WS-BATCH-ID TO TRAN-ID
+               MOVE 0 TO TRAN-AMOUNT
+               MOVE "HEADER RECORD - BATCH ID"
+                   TO TRAN-DESCRIPTION
+               WRITE NouveauFichierRecord
+               ADD 1 TO RecordsWritten
+               CLOSE NouveauFichier
+
+      * Meme enregistrement, ecrit aussi dans la variante indexee
+      * pour permettre une lecture directe ulterieure par TRAN-ID.
+               OPEN OUTPUT NouveauFichierIndexed
+               IF StatutIndexedFile = "00"
+                   MOVE TRAN-DATE TO IDX-TRAN-DATE
+                   MOVE TRAN-ID TO IDX-TRAN-ID
+                   MOVE TRAN-AMOUNT TO IDX-TRAN-AMOUNT
+                   MOVE TRAN-DESCRIPTION TO IDX-TRAN-DESCRIPTION
+                   WRITE NouveauFichierIndexedRecord
+                   IF StatutIndexedFile NOT = "00"
+                       DISPLAY "Enregistrement non indexe - TRAN-ID "
+                           IDX-TRAN-ID " statut " StatutIndexedFile
+                   END-IF
+                   CLOSE NouveauFichierIndexed
+               ELSE
+                   DISPLAY "Impossible de creer la variante indexee"
+                       " - statut " StatutIndexedFile
+               END-IF
+
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "*** ABEND CreateFile - impossible de creer "
+                   FUNCTION TRIM(WS-OUTPUT-FILENAME)
+                   " (statut " StatutOfMyFile ")."
+      * Code retour non nul pour que le job batch qui enchaine
+      * CreateFile, modifCreated, cCheckFile et ReadThreeLines
+      * s'arrete sans lancer les etapes suivantes.
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           PERFORM WRITE-AUDIT-TRAIL.
 
        STOP RUN.
+
+      * Ajoute une ligne a la piste d'audit commune (AUDITTRAIL.txt) :
+      * nom du programme, horodatage, statut fichier, nb enreg.
+       WRITE-AUDIT-TRAIL.
+           OPEN EXTEND AuditTrailFile.
+           IF StatutAuditTrailFile = "35"
+               OPEN OUTPUT AuditTrailFile
+           END-IF.
+           MOVE SPACES TO AuditTrailRecord.
+           MOVE "CreateFile"        TO AUD-PROGRAM
+           MOVE WS-SYS-TIMESTAMP    TO AUD-TIMESTAMP
+           MOVE StatutOfMyFile      TO AUD-FILE-STATUS
+           MOVE RecordsWritten      TO AUD-RECORD-COUNT
+           WRITE AuditTrailRecord.
+           CLOSE AuditTrailFile.
