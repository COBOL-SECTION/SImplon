@@ -0,0 +1,323 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReconcileExtracts.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * !!!! SPEFICATION D'UTILISATION DE FICHIER EXTERNE
+      * Rapprochement de MUNABTP.txt (cCheckFile) et MUNABTP1.txt
+      * (ReadThreeLines) par TRAN-ID, pour detecter toute derive entre
+      * les deux etapes du pipeline qui passerait sinon inapercue.
+       FILE-CONTROL.
+      * Noms resolus a l'execution, comme pour cCheckFile.cbl et
+      * ReadThreeLines.cbl, via les memes variables d'environnement.
+       SELECT MunabtpFile ASSIGN TO DYNAMIC WS-MUNABTP-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutMunabtpFile.
+       SELECT Munabtp1File ASSIGN TO DYNAMIC WS-MUNABTP1-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutMunabtp1File.
+      * Fichiers de travail du tri, un par cote du rapprochement
+       SELECT MunabtpSortWork ASSIGN TO "MUNABTP_RECON_SORTWK.tmp".
+       SELECT MunabtpSorted ASSIGN TO "MUNABTP_RECON_SORTED.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutMunabtpSorted.
+       SELECT Munabtp1SortWork ASSIGN TO "MUNABTP1_RECON_SORTWK.tmp".
+       SELECT Munabtp1Sorted ASSIGN TO "MUNABTP1_RECON_SORTED.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutMunabtp1Sorted.
+      * Piste d'audit commune a tous les programmes du batch
+       SELECT AuditTrailFile ASSIGN TO "AUDITTRAIL.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutAuditTrailFile.
+      * Liste des run-ids autorises a ouvrir MUNABTP.txt/MUNABTP1.txt,
+      * consultee avant l'OPEN INPUT de ces deux fichiers (meme
+      * idiome que cCheckFile.cbl/ReadThreeLines.cbl).
+       SELECT AuthControlFile ASSIGN TO "AUTHORIZED_RUNIDS.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutAuthControlFile.
+
+      * !!!! SPECIFICATION DE STRUCTURE DE DONÉES
+       DATA DIVISION.
+
+      * !!!! Section déclarant les fichiers utilisés par le programme
+       FILE SECTION.
+           FD  MunabtpFile.
+           01  MunabtpRecord.
+      * Gisement transaction commun (voir copybooks/TRANREC.cpy),
+      * prefixe A- pour ne pas entrer en conflit avec Munabtp1File.
+               COPY TRANREC REPLACING ==TRAN-DATE== BY ==A-TRAN-DATE==
+                                       ==TRAN-ID== BY ==A-TRAN-ID==
+                                       ==TRAN-AMOUNT==
+                                           BY ==A-TRAN-AMOUNT==
+                                       ==TRAN-DESCRIPTION==
+                                           BY ==A-TRAN-DESCRIPTION==.
+
+           FD  Munabtp1File.
+           01  Munabtp1Record.
+      * Meme gisement, prefixe B-.
+               COPY TRANREC REPLACING ==TRAN-DATE== BY ==B-TRAN-DATE==
+                                       ==TRAN-ID== BY ==B-TRAN-ID==
+                                       ==TRAN-AMOUNT==
+                                           BY ==B-TRAN-AMOUNT==
+                                       ==TRAN-DESCRIPTION==
+                                           BY ==B-TRAN-DESCRIPTION==.
+
+      * Gisement de travail du tri cote MUNABTP, prefixe AS-.
+           SD  MunabtpSortWork.
+           01  MunabtpSortRecord.
+               COPY TRANREC REPLACING ==TRAN-DATE== BY ==AS-TRAN-DATE==
+                                       ==TRAN-ID== BY ==AS-TRAN-ID==
+                                       ==TRAN-AMOUNT==
+                                           BY ==AS-TRAN-AMOUNT==
+                                       ==TRAN-DESCRIPTION==
+                                           BY ==AS-TRAN-DESCRIPTION==.
+
+      * Fichier trie cote MUNABTP, meme gisement, prefixe RA- (lu
+      * sequentiellement pendant le rapprochement).
+           FD  MunabtpSorted.
+           01  MunabtpSortedRecord.
+               COPY TRANREC REPLACING ==TRAN-DATE== BY ==RA-TRAN-DATE==
+                                       ==TRAN-ID== BY ==RA-TRAN-ID==
+                                       ==TRAN-AMOUNT==
+                                           BY ==RA-TRAN-AMOUNT==
+                                       ==TRAN-DESCRIPTION==
+                                           BY ==RA-TRAN-DESCRIPTION==.
+
+      * Gisement de travail du tri cote MUNABTP1, prefixe BS-.
+           SD  Munabtp1SortWork.
+           01  Munabtp1SortRecord.
+               COPY TRANREC REPLACING ==TRAN-DATE== BY ==BS-TRAN-DATE==
+                                       ==TRAN-ID== BY ==BS-TRAN-ID==
+                                       ==TRAN-AMOUNT==
+                                           BY ==BS-TRAN-AMOUNT==
+                                       ==TRAN-DESCRIPTION==
+                                           BY ==BS-TRAN-DESCRIPTION==.
+
+      * Fichier trie cote MUNABTP1, meme gisement, prefixe RB-.
+           FD  Munabtp1Sorted.
+           01  Munabtp1SortedRecord.
+               COPY TRANREC REPLACING ==TRAN-DATE== BY ==RB-TRAN-DATE==
+                                       ==TRAN-ID== BY ==RB-TRAN-ID==
+                                       ==TRAN-AMOUNT==
+                                           BY ==RB-TRAN-AMOUNT==
+                                       ==TRAN-DESCRIPTION==
+                                           BY ==RB-TRAN-DESCRIPTION==.
+
+           FD  AuditTrailFile.
+           01  AuditTrailRecord.
+               COPY AUDITREC.
+
+      * Un run-id autorise par enregistrement.
+           FD  AuthControlFile.
+           01  AuthControlRecord PIC X(10).
+
+      * !!!! Déclaration des variables:
+       WORKING-STORAGE SECTION.
+           01  StatutMunabtpFile PIC X(2) VALUE '00'.
+           01  StatutMunabtp1File PIC X(2) VALUE '00'.
+           01  StatutMunabtpSorted PIC X(2) VALUE '00'.
+           01  StatutMunabtp1Sorted PIC X(2) VALUE '00'.
+           01  StatutAuditTrailFile PIC X(2) VALUE '00'.
+      * Noms des fichiers a rapprocher, surchargeables via les memes
+      * variables d'environnement que cCheckFile.cbl/ReadThreeLines.cbl.
+           01  WS-MUNABTP-FILENAME PIC X(100) VALUE "MUNABTP.txt".
+           01  WS-MUNABTP1-FILENAME PIC X(100) VALUE "MUNABTP1.txt".
+           01  StatutAuthControlFile PIC X(2) VALUE '00'.
+      * Run-id de l'appelant, fourni via la variable d'environnement
+      * RUN_ID, verifie contre AUTHORIZED_RUNIDS.txt avant ouverture.
+           01  WS-RUN-ID PIC X(10) VALUE SPACES.
+           01  WS-AUTHORIZED PIC X(1) VALUE 'N'.
+           01  WS-AUTH-EOF PIC X(1) VALUE 'N'.
+      * Horodatage systeme pour la piste d'audit
+           01  WS-SYS-DATETIME.
+               05 WS-SYS-TIMESTAMP PIC 9(14).
+               05 FILLER           PIC X(7).
+      * Indicateurs de fin de fichier pour chaque cote du rapprochement
+           01  WS-A-AT-END PIC X(1) VALUE 'N'.
+           01  WS-B-AT-END PIC X(1) VALUE 'N'.
+      * Compteurs du rapport de rapprochement
+           01  WS-MATCHED-COUNT    PIC 9(7) VALUE 0.
+           01  WS-ONLY-IN-A-COUNT  PIC 9(7) VALUE 0.
+           01  WS-ONLY-IN-B-COUNT  PIC 9(7) VALUE 0.
+
+      * !!!! COMMANDE D'EXUCUTIONS DU PROGRAMME:
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           MOVE FUNCTION CURRENT-DATE TO WS-SYS-DATETIME.
+           ACCEPT WS-MUNABTP-FILENAME FROM ENVIRONMENT "MUNABTP_FILE"
+               ON EXCEPTION
+                   MOVE "MUNABTP.txt" TO WS-MUNABTP-FILENAME
+           END-ACCEPT.
+           ACCEPT WS-MUNABTP1-FILENAME FROM ENVIRONMENT "MUNABTP1_FILE"
+               ON EXCEPTION
+                   MOVE "MUNABTP1.txt" TO WS-MUNABTP1-FILENAME
+           END-ACCEPT.
+           ACCEPT WS-RUN-ID FROM ENVIRONMENT "RUN_ID"
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RUN-ID
+           END-ACCEPT.
+           PERFORM CHECK-AUTHORIZATION.
+
+           IF WS-AUTHORIZED NOT = 'Y'
+               DISPLAY "Rapprochement non effectue - acces refuse."
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               OPEN INPUT MunabtpFile
+               OPEN INPUT Munabtp1File
+               IF StatutMunabtpFile NOT = "00"
+                   DISPLAY FUNCTION TRIM(WS-MUNABTP-FILENAME)
+                       " introuvable (statut " StatutMunabtpFile ")."
+               END-IF
+               IF StatutMunabtp1File NOT = "00"
+                   DISPLAY FUNCTION TRIM(WS-MUNABTP1-FILENAME)
+                       " introuvable (statut " StatutMunabtp1File ")."
+               END-IF
+
+               IF StatutMunabtpFile = "00" AND StatutMunabtp1File = "00"
+                   CLOSE MunabtpFile
+                   CLOSE Munabtp1File
+                   SORT MunabtpSortWork
+                       ON ASCENDING KEY AS-TRAN-ID
+                       USING MunabtpFile
+                       GIVING MunabtpSorted
+                   SORT Munabtp1SortWork
+                       ON ASCENDING KEY BS-TRAN-ID
+                       USING Munabtp1File
+                       GIVING Munabtp1Sorted
+                   PERFORM RUN-MATCH-MERGE
+                   PERFORM DISPLAY-RECONCILIATION-REPORT
+               ELSE
+                   CLOSE MunabtpFile
+                   CLOSE Munabtp1File
+                   DISPLAY "Rapprochement non effectue - fichier(s) "
+                       "source manquant(s)."
+               END-IF
+           END-IF.
+
+           PERFORM WRITE-AUDIT-TRAIL.
+
+           STOP RUN.
+
+      * Verifie le run-id de l'appelant contre AUTHORIZED_RUNIDS.txt
+      * avant que MunabtpFile/Munabtp1File ne soient ouverts. Tout
+      * refus est journalise avec son motif.
+       CHECK-AUTHORIZATION.
+           MOVE 'N' TO WS-AUTHORIZED.
+           IF WS-RUN-ID = SPACES
+               DISPLAY "Acces refuse : run-id non fourni (variable "
+                   "d'environnement RUN_ID)."
+           ELSE
+               OPEN INPUT AuthControlFile
+               IF StatutAuthControlFile = "00"
+                   PERFORM UNTIL WS-AUTH-EOF = 'Y'
+                           OR WS-AUTHORIZED = 'Y'
+                       READ AuthControlFile
+                           AT END MOVE 'Y' TO WS-AUTH-EOF
+                           NOT AT END
+                               IF FUNCTION TRIM(AuthControlRecord) =
+                                       FUNCTION TRIM(WS-RUN-ID)
+                                   MOVE 'Y' TO WS-AUTHORIZED
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE AuthControlFile
+                   IF WS-AUTHORIZED NOT = 'Y'
+                       DISPLAY "Acces refuse : run-id " WS-RUN-ID
+                           " non autorise (absent de "
+                           "AUTHORIZED_RUNIDS.txt)."
+                   END-IF
+               ELSE
+                   DISPLAY "Acces refuse : fichier de controle "
+                       "AUTHORIZED_RUNIDS.txt introuvable."
+               END-IF
+           END-IF.
+
+      * Parcourt les deux fichiers tries en parallele, par TRAN-ID
+      * croissant, et classe chaque enregistrement comme concordant
+      * ou present d'un seul cote.
+       RUN-MATCH-MERGE.
+           OPEN INPUT MunabtpSorted.
+           OPEN INPUT Munabtp1Sorted.
+           PERFORM READ-NEXT-A.
+           PERFORM READ-NEXT-B.
+           PERFORM UNTIL WS-A-AT-END = 'Y' OR WS-B-AT-END = 'Y'
+               EVALUATE TRUE
+                   WHEN RA-TRAN-ID = RB-TRAN-ID
+                       ADD 1 TO WS-MATCHED-COUNT
+                       PERFORM READ-NEXT-A
+                       PERFORM READ-NEXT-B
+                   WHEN RA-TRAN-ID < RB-TRAN-ID
+                       ADD 1 TO WS-ONLY-IN-A-COUNT
+                       DISPLAY "Present dans "
+                           FUNCTION TRIM(WS-MUNABTP-FILENAME)
+                           " seulement - TRAN-ID " RA-TRAN-ID
+                       PERFORM READ-NEXT-A
+                   WHEN OTHER
+                       ADD 1 TO WS-ONLY-IN-B-COUNT
+                       DISPLAY "Present dans "
+                           FUNCTION TRIM(WS-MUNABTP1-FILENAME)
+                           " seulement - TRAN-ID " RB-TRAN-ID
+                       PERFORM READ-NEXT-B
+               END-EVALUATE
+           END-PERFORM.
+      * Fin de parcours : tout ce qui reste d'un seul cote est
+      * forcement absent de l'autre.
+           PERFORM UNTIL WS-A-AT-END = 'Y'
+               ADD 1 TO WS-ONLY-IN-A-COUNT
+               DISPLAY "Present dans "
+                   FUNCTION TRIM(WS-MUNABTP-FILENAME)
+                   " seulement - TRAN-ID " RA-TRAN-ID
+               PERFORM READ-NEXT-A
+           END-PERFORM.
+           PERFORM UNTIL WS-B-AT-END = 'Y'
+               ADD 1 TO WS-ONLY-IN-B-COUNT
+               DISPLAY "Present dans "
+                   FUNCTION TRIM(WS-MUNABTP1-FILENAME)
+                   " seulement - TRAN-ID " RB-TRAN-ID
+               PERFORM READ-NEXT-B
+           END-PERFORM.
+           CLOSE MunabtpSorted.
+           CLOSE Munabtp1Sorted.
+
+       READ-NEXT-A.
+           READ MunabtpSorted
+               AT END MOVE 'Y' TO WS-A-AT-END
+           END-READ.
+
+       READ-NEXT-B.
+           READ Munabtp1Sorted
+               AT END MOVE 'Y' TO WS-B-AT-END
+           END-READ.
+
+      * Resume final du rapprochement.
+       DISPLAY-RECONCILIATION-REPORT.
+           DISPLAY " ".
+           DISPLAY "*** RAPPORT DE RAPPROCHEMENT ***".
+           DISPLAY "Enregistrements concordants . . . . : "
+               WS-MATCHED-COUNT.
+           DISPLAY "Presents dans " FUNCTION TRIM(WS-MUNABTP-FILENAME)
+               " seulement : " WS-ONLY-IN-A-COUNT.
+           DISPLAY "Presents dans " FUNCTION TRIM(WS-MUNABTP1-FILENAME)
+               " seulement : " WS-ONLY-IN-B-COUNT.
+           IF WS-ONLY-IN-A-COUNT = 0 AND WS-ONLY-IN-B-COUNT = 0
+               DISPLAY "Les deux extracts concordent parfaitement."
+           ELSE
+               DISPLAY "DERIVE detectee entre les deux extracts."
+           END-IF.
+
+      * Ajoute une ligne a la piste d'audit commune (AUDITTRAIL.txt) :
+      * nom du programme, horodatage, statut fichier, nb enreg.
+       WRITE-AUDIT-TRAIL.
+           OPEN EXTEND AuditTrailFile.
+           IF StatutAuditTrailFile = "35"
+               OPEN OUTPUT AuditTrailFile
+           END-IF.
+           MOVE SPACES TO AuditTrailRecord.
+           MOVE "ReconcileExtracts"  TO AUD-PROGRAM
+           MOVE WS-SYS-TIMESTAMP     TO AUD-TIMESTAMP
+           MOVE StatutMunabtpFile    TO AUD-FILE-STATUS
+           MOVE WS-MATCHED-COUNT     TO AUD-RECORD-COUNT
+           WRITE AuditTrailRecord.
+           CLOSE AuditTrailFile.
