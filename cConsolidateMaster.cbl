@@ -0,0 +1,311 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ConsolidateMaster.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      * !!!! SPEFICATION D'UTILISATION DE FICHIER EXTERNE
+      * CreateFile.cbl et modifCreated produisent deux fichiers
+      * separes, jamais rapproches l'un de l'autre. Ce programme les
+      * fusionne dans un seul fichier maitre date, a livrer au systeme
+      * suivant a la place des deux fichiers disjoints.
+       FILE-CONTROL.
+      * Noms resolus a l'execution comme les programmes qui les
+      * produisent, via les memes variables d'environnement.
+       SELECT CreateFileOutput
+           ASSIGN TO DYNAMIC WS-CREATEFILE-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutCreateFileOutput.
+       SELECT ModifCreatedOutput
+           ASSIGN TO DYNAMIC WS-MODIFCREATED-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutModifCreatedOutput.
+      * Fichier maitre du jour, nomme MASTER-YYYYMMDD.txt.
+       SELECT MasterFile ASSIGN TO DYNAMIC WS-MASTER-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutMasterFile.
+      * Piste d'audit commune a tous les programmes du batch
+       SELECT AuditTrailFile ASSIGN TO "AUDITTRAIL.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutAuditTrailFile.
+
+      * !!!! SPECIFICATION DE STRUCTURE DE DONÉES
+       DATA DIVISION.
+
+      * !!!! Section déclarant les fichiers utilisés par le programme
+       FILE SECTION.
+           FD  CreateFileOutput.
+           01  CreateFileOutputRecord.
+      * Gisement transaction commun (voir copybooks/TRANREC.cpy),
+      * prefixe CF- pour ne pas entrer en conflit avec les autres
+      * enregistrements de ce programme.
+               COPY TRANREC REPLACING ==TRAN-DATE== BY ==CF-TRAN-DATE==
+                                       ==TRAN-ID== BY ==CF-TRAN-ID==
+                                       ==TRAN-AMOUNT==
+                                           BY ==CF-TRAN-AMOUNT==
+                                       ==TRAN-DESCRIPTION==
+                                           BY ==CF-TRAN-DESCRIPTION==.
+
+           FD  ModifCreatedOutput.
+           01  ModifCreatedOutputRecord.
+      * Meme gisement, prefixe MC-, plus le numero de run ajoute par
+      * modifCreated (voir cWriteCreatedFile.cbl, NF-RunCounter).
+               COPY TRANREC REPLACING ==TRAN-DATE== BY ==MC-TRAN-DATE==
+                                       ==TRAN-ID== BY ==MC-TRAN-ID==
+                                       ==TRAN-AMOUNT==
+                                           BY ==MC-TRAN-AMOUNT==
+                                       ==TRAN-DESCRIPTION==
+                                           BY ==MC-TRAN-DESCRIPTION==.
+           05  MC-RunCounter PIC 9(5).
+
+      * Gisement du fichier maitre : meme champs transaction, plus
+      * l'origine et le numero de run (0 pour les enregistrements
+      * venant de CreateFile, qui n'en ont pas).
+           FD  MasterFile.
+           01  MasterFileRecord.
+               05  MASTER-SOURCE          PIC X(12).
+               05  MASTER-TRAN-DATE       PIC 9(8).
+               05  MASTER-TRAN-ID         PIC 9(7).
+               05  MASTER-TRAN-AMOUNT     PIC S9(9)V99.
+               05  MASTER-TRAN-DESCRIPTION PIC X(30).
+               05  MASTER-RUN-COUNTER     PIC 9(5).
+
+           FD  AuditTrailFile.
+           01  AuditTrailRecord.
+               COPY AUDITREC.
+
+      * !!!! Déclaration des variables:
+       WORKING-STORAGE SECTION.
+           01  StatutCreateFileOutput PIC X(2) VALUE '00'.
+           01  StatutModifCreatedOutput PIC X(2) VALUE '00'.
+           01  StatutMasterFile PIC X(2) VALUE '00'.
+           01  StatutAuditTrailFile PIC X(2) VALUE '00'.
+      * Noms des fichiers source, surchargeables via les memes
+      * variables d'environnement que CreateFile.cbl et
+      * cWriteCreatedFile.cbl.
+           01  WS-CREATEFILE-FILENAME PIC X(100)
+               VALUE "NOUVEAUFICHERMGLLLLL.txt".
+           01  WS-MODIFCREATED-FILENAME PIC X(100)
+               VALUE "NOUVEAU_FICHIER.txt".
+      * Nom du fichier maitre du jour, construit a partir de la date
+      * systeme.
+           01  WS-MASTER-FILENAME PIC X(100) VALUE SPACES.
+      * Horodatage systeme pour le nom du fichier maitre et la piste
+      * d'audit
+           01  WS-SYS-DATETIME.
+               05 WS-SYS-DATE       PIC 9(8).
+               05 FILLER            PIC X(6).
+           01  WS-SYS-TIMESTAMP PIC 9(14).
+           01  WS-EOF PIC X(1) VALUE 'N'.
+           01  WS-CREATEFILE-COUNT PIC 9(7) VALUE 0.
+           01  WS-MODIFCREATED-COUNT PIC 9(7) VALUE 0.
+           01  WS-MASTER-COUNT PIC 9(7) VALUE 0.
+      * Enregistrement(s) de fin de fichier ecrits par modifCreated
+      * (un par run, voir cWriteCreatedFile.cbl/WRITE-TRAILER-RECORD) :
+      * reperes par leur TRAN-DESCRIPTION et exclus du fichier maitre,
+      * qui ne consolide que les transactions.
+           01  WS-MODIFCREATED-TRAILER-COUNT PIC 9(7) VALUE 0.
+      * Tally du segment courant (enregistrements MODIFCREATED depuis
+      * le dernier trailer), compare au MC-TRAN-ID/MC-TRAN-AMOUNT de
+      * chaque trailer pour verifier que le run qu'il cloture a ete
+      * recu complet. Chaque trailer ne verifie que son propre
+      * segment, donc les trailers accumules au fil des runs restent
+      * tous pertinents malgre le mode ajout de NOUVEAU_FICHIER.txt.
+           01  WS-MC-SEGMENT-COUNT PIC 9(7) VALUE 0.
+           01  WS-MC-SEGMENT-TOTAL PIC S9(9)V99 VALUE 0.
+           01  WS-MC-MISMATCH-COUNT PIC 9(7) VALUE 0.
+      * Enregistrement d'en-tete ecrit par CreateFile (voir
+      * CreateFile.cbl, "HEADER RECORD - BATCH ID") : meme principe
+      * que le trailer de modifCreated ci-dessus, exclu du fichier
+      * maitre pour la meme raison.
+           01  WS-CREATEFILE-HEADER-COUNT PIC 9(7) VALUE 0.
+
+      * !!!! COMMANDE D'EXUCUTIONS DU PROGRAMME:
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           MOVE FUNCTION CURRENT-DATE TO WS-SYS-DATETIME.
+           MOVE WS-SYS-DATETIME(1:14) TO WS-SYS-TIMESTAMP.
+           ACCEPT WS-CREATEFILE-FILENAME
+               FROM ENVIRONMENT "NOUVEAUFICHERMGLLLLL_FILE"
+               ON EXCEPTION
+                   MOVE "NOUVEAUFICHERMGLLLLL.txt"
+                       TO WS-CREATEFILE-FILENAME
+           END-ACCEPT.
+           ACCEPT WS-MODIFCREATED-FILENAME
+               FROM ENVIRONMENT "NOUVEAU_FICHIER_FILE"
+               ON EXCEPTION
+                   MOVE "NOUVEAU_FICHIER.txt"
+                       TO WS-MODIFCREATED-FILENAME
+           END-ACCEPT.
+           STRING "MASTER-" DELIMITED BY SIZE
+                   WS-SYS-DATE DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+               INTO WS-MASTER-FILENAME.
+
+           OPEN OUTPUT MasterFile.
+           IF StatutMasterFile = "00"
+               PERFORM CONSOLIDATE-CREATEFILE-OUTPUT
+               PERFORM CONSOLIDATE-MODIFCREATED-OUTPUT
+               CLOSE MasterFile
+           ELSE
+               DISPLAY "Impossible de creer "
+                   FUNCTION TRIM(WS-MASTER-FILENAME)
+                   " - statut " StatutMasterFile
+           END-IF.
+
+           DISPLAY "Enregistrements repris de "
+               FUNCTION TRIM(WS-CREATEFILE-FILENAME)
+               " : " WS-CREATEFILE-COUNT.
+           DISPLAY "Enregistrements repris de "
+               FUNCTION TRIM(WS-MODIFCREATED-FILENAME)
+               " : " WS-MODIFCREATED-COUNT.
+           DISPLAY "Enregistrements d'en-tete (exclus) : "
+               WS-CREATEFILE-HEADER-COUNT.
+           DISPLAY "Enregistrements de fin de fichier (exclus) : "
+               WS-MODIFCREATED-TRAILER-COUNT.
+           DISPLAY "Total ecrit dans " FUNCTION TRIM(WS-MASTER-FILENAME)
+               " : " WS-MASTER-COUNT.
+
+           IF StatutMasterFile NOT = "00"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-MASTER-COUNT = 0
+      * Rien a consolider n'est pas forcement une erreur (les deux
+      * extracts peuvent simplement etre vides), mais ca merite d'etre
+      * signale au job batch plutot que de rendre un succes silencieux.
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+           PERFORM WRITE-AUDIT-TRAIL.
+
+           STOP RUN.
+
+      * Recopie NOUVEAUFICHERMGLLLLL.txt dans le fichier maitre, avec
+      * l'origine "CREATEFILE" et un numero de run a zero (CreateFile
+      * n'a pas son propre compteur de run comme modifCreated).
+       CONSOLIDATE-CREATEFILE-OUTPUT.
+           OPEN INPUT CreateFileOutput.
+           IF StatutCreateFileOutput = "00"
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ CreateFileOutput
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF FUNCTION TRIM(CF-TRAN-DESCRIPTION)
+                                   = "HEADER RECORD - BATCH ID"
+                               ADD 1 TO WS-CREATEFILE-HEADER-COUNT
+                           ELSE
+                               MOVE "CREATEFILE" TO MASTER-SOURCE
+                               MOVE CF-TRAN-DATE TO MASTER-TRAN-DATE
+                               MOVE CF-TRAN-ID TO MASTER-TRAN-ID
+                               MOVE CF-TRAN-AMOUNT TO MASTER-TRAN-AMOUNT
+                               MOVE CF-TRAN-DESCRIPTION
+                                   TO MASTER-TRAN-DESCRIPTION
+                               MOVE 0 TO MASTER-RUN-COUNTER
+                               WRITE MasterFileRecord
+                               ADD 1 TO WS-CREATEFILE-COUNT
+                               ADD 1 TO WS-MASTER-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CreateFileOutput
+           ELSE
+               DISPLAY FUNCTION TRIM(WS-CREATEFILE-FILENAME)
+                   " introuvable (statut " StatutCreateFileOutput
+                   ") - rien a consolider de ce cote."
+           END-IF.
+
+      * Recopie NOUVEAU_FICHIER.txt dans le fichier maitre, avec
+      * l'origine "MODIFCREATED" et le numero de run tel qu'ecrit par
+      * modifCreated.
+       CONSOLIDATE-MODIFCREATED-OUTPUT.
+           OPEN INPUT ModifCreatedOutput.
+           IF StatutModifCreatedOutput = "00"
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ ModifCreatedOutput
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF FUNCTION TRIM(MC-TRAN-DESCRIPTION)
+                                   = "TRAILER RECORD"
+                               PERFORM VERIFY-MODIFCREATED-TRAILER
+                           ELSE
+                               MOVE "MODIFCREATED" TO MASTER-SOURCE
+                               MOVE MC-TRAN-DATE TO MASTER-TRAN-DATE
+                               MOVE MC-TRAN-ID TO MASTER-TRAN-ID
+                               MOVE MC-TRAN-AMOUNT TO MASTER-TRAN-AMOUNT
+                               MOVE MC-TRAN-DESCRIPTION
+                                   TO MASTER-TRAN-DESCRIPTION
+                               MOVE MC-RunCounter TO MASTER-RUN-COUNTER
+                               WRITE MasterFileRecord
+                               ADD 1 TO WS-MODIFCREATED-COUNT
+                               ADD 1 TO WS-MASTER-COUNT
+                               ADD 1 TO WS-MC-SEGMENT-COUNT
+                               ADD MC-TRAN-AMOUNT TO WS-MC-SEGMENT-TOTAL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               IF WS-MC-SEGMENT-COUNT > 0
+                   DISPLAY "*** ATTENTION : " FUNCTION TRIM
+                       (WS-MODIFCREATED-FILENAME) " tronque - "
+                       WS-MC-SEGMENT-COUNT " enregistrement(s) apres "
+                       "le dernier trailer, sans enregistrement de "
+                       "fin de fichier correspondant."
+               END-IF
+               IF WS-MC-MISMATCH-COUNT > 0
+                   DISPLAY "*** " WS-MC-MISMATCH-COUNT
+                       " trailer(s) en desaccord avec leur segment "
+                       "dans " FUNCTION TRIM(WS-MODIFCREATED-FILENAME)
+                       "."
+               END-IF
+               CLOSE ModifCreatedOutput
+           ELSE
+               DISPLAY FUNCTION TRIM(WS-MODIFCREATED-FILENAME)
+                   " introuvable (statut " StatutModifCreatedOutput
+                   ") - rien a consolider de ce cote."
+           END-IF.
+
+      * Compare le segment courant (enregistrements MODIFCREATED lus
+      * depuis le dernier trailer) au MC-TRAN-ID/MC-TRAN-AMOUNT du
+      * trailer qui vient d'etre lu, pour verifier que le run qu'il
+      * cloture a ete recu complet plutot que tronque.
+       VERIFY-MODIFCREATED-TRAILER.
+           ADD 1 TO WS-MODIFCREATED-TRAILER-COUNT.
+           IF WS-MC-SEGMENT-COUNT = MC-TRAN-ID
+                   AND WS-MC-SEGMENT-TOTAL = MC-TRAN-AMOUNT
+               DISPLAY "Trailer " WS-MODIFCREATED-TRAILER-COUNT
+                   " : segment verifie (" WS-MC-SEGMENT-COUNT
+                   " enregistrement(s), montant "
+                   WS-MC-SEGMENT-TOTAL ")."
+           ELSE
+               ADD 1 TO WS-MC-MISMATCH-COUNT
+               DISPLAY "*** ATTENTION : trailer "
+                   WS-MODIFCREATED-TRAILER-COUNT
+                   " ne concorde pas avec son segment - attendu "
+                   MC-TRAN-ID " enregistrement(s)/" MC-TRAN-AMOUNT
+                   ", lu " WS-MC-SEGMENT-COUNT " enregistrement(s)/"
+                   WS-MC-SEGMENT-TOTAL "."
+           END-IF.
+           MOVE 0 TO WS-MC-SEGMENT-COUNT.
+           MOVE 0 TO WS-MC-SEGMENT-TOTAL.
+
+      * Ajoute une ligne a la piste d'audit commune (AUDITTRAIL.txt) :
+      * nom du programme, horodatage, statut fichier, nb enreg.
+       WRITE-AUDIT-TRAIL.
+           OPEN EXTEND AuditTrailFile.
+           IF StatutAuditTrailFile = "35"
+               OPEN OUTPUT AuditTrailFile
+           END-IF.
+           MOVE SPACES TO AuditTrailRecord.
+           MOVE "ConsolidateMaster"  TO AUD-PROGRAM
+           MOVE WS-SYS-TIMESTAMP     TO AUD-TIMESTAMP
+           MOVE StatutMasterFile     TO AUD-FILE-STATUS
+           MOVE WS-MASTER-COUNT      TO AUD-RECORD-COUNT
+           WRITE AuditTrailRecord.
+           CLOSE AuditTrailFile.
