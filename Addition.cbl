@@ -1,34 +1,185 @@
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. addition.
-      AUTHOR.THIB.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. addition.
+       AUTHOR.THIB.
 
+      * spécifie la configuration et les fichiers du programme
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
 
-     * spécifie la configuration et les fichiers du programme
-      ENVIRONMENT DIVISION.
+       FILE-CONTROL.
+      * Fichier de paires de montants a comparer. Gisement propre a ce
+      * programme (deux champs signes bruts) - distinct du gisement
+      * TRANREC des extracts MUNABTP.txt/MUNABTP1.txt utilises ailleurs
+      * dans le batch, d'ou un nom de fichier different pour ne pas les
+      * confondre.
+           SELECT SommePairesFile ASSIGN TO "SOMMEPAIRES.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS is StatutOfMyFile.
+      * Piste d'audit commune a tous les programmes du batch
+           SELECT AuditTrailFile ASSIGN TO "AUDITTRAIL.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS is StatutAuditTrailFile.
 
-
-      DATA DIVISION.
+       DATA DIVISION.
       * Section déclarant les fichiers utilisés par le programme
-      FILE SECTION.
+       FILE SECTION.
+           FD  SommePairesFile.
+           01  SommePairesRecord.
+      * Champs signes et elargis : une valeur negative ou superieure
+      * a 999 venant de l'amont ne doit plus etre rejetee a la
+      * compilation ni tronquee/bouclee silencieusement a la lecture.
+               05 SOMME1        PIC S9(7).
+               05 SOMME2        PIC S9(7).
+               05 FILLER        PIC X(66).
 
+           FD  AuditTrailFile.
+           01  AuditTrailRecord.
+               COPY AUDITREC.
 
       * Section déclarant les variables de travail utilisées
-      WORKING-STORAGE SECTION.
-      01 SOMME1       PIC 9(3) VALUE 100.
-      01 SOMME2       PIC 9(3) VALUE 100.
+       WORKING-STORAGE SECTION.
+           01  StatutOfMyFile   PIC X(2) VALUE '00'.
+           01  StatutAuditTrailFile PIC X(2) VALUE '00'.
+           01  EndOfFileSwitch  PIC X(1) VALUE 'N'.
+           01  PaireCounter     PIC 9(7) VALUE 0.
+      * Totaux de controle du lot, accumules sur les paires valides
+           01  TotalSomme1      PIC S9(9) VALUE 0.
+           01  TotalSomme2      PIC S9(9) VALUE 0.
+      * Bornes de controle de saisie : toute paire hors de cette
+      * plage est rejetee avant la comparaison.
+           01  WS-MIN-SOMME     PIC S9(7) VALUE -999999.
+           01  WS-MAX-SOMME     PIC S9(7) VALUE 999999.
+      * Resultat du controle de saisie sur la paire courante
+           01  EditValid        PIC X(1) VALUE 'Y'.
+           01  EditReason       PIC X(40) VALUE SPACES.
+           01  RejectedPairCounter PIC 9(7) VALUE 0.
+      * Horodatage systeme pour la piste d'audit
+           01  WS-SYS-DATETIME.
+               05 WS-SYS-TIMESTAMP PIC 9(14).
+               05 FILLER           PIC X(7).
+      * Code retour distinguant les classes d'echec/de resultat pour
+      * que le planificateur n'ait pas a deviner a partir d'un DISPLAY :
+      *   0 = run normal, 2 = SOMMEPAIRES.txt absent,
+      *   4 = fichier trouve mais vide (aucune paire lue),
+      *   8 = erreur d'E/S irrecuperable (abend)
+           01  FileStatusReturnCode PIC 9(1) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           OPEN INPUT SommePairesFile.
+           EVALUATE StatutOfMyFile
+           WHEN "00"
+               PERFORM UNTIL EndOfFileSwitch = 'Y'
+                   READ SommePairesFile
+                       AT END
+                           MOVE 'Y' TO EndOfFileSwitch
+                       NOT AT END
+                           PERFORM EDIT-AND-COMPARE-SOMMES
+                   END-READ
+               END-PERFORM
+               CLOSE SommePairesFile
+               PERFORM DISPLAY-CONTROL-TOTALS
+      * Fichier trouve et lu sans erreur, mais aucune paire dedans :
+      * un cas distinct d'un echec, mais que le planificateur doit
+      * pouvoir reperer separement d'un run normal.
+               IF PaireCounter = 0
+                   MOVE 4 TO FileStatusReturnCode
+               ELSE
+                   MOVE 0 TO FileStatusReturnCode
+               END-IF
+           WHEN "35"
+               MOVE 2 TO FileStatusReturnCode
+               DISPLAY "SOMMEPAIRES.txt introuvable (statut "
+                   StatutOfMyFile ")."
+           WHEN OTHER
+               MOVE 8 TO FileStatusReturnCode
+               DISPLAY "*** ABEND addition - erreur d'E/S "
+                   "irrecuperable sur SOMMEPAIRES.txt (statut "
+                   StatutOfMyFile ")."
+           END-EVALUATE.
+
+           PERFORM WRITE-AUDIT-TRAIL.
 
+           MOVE FileStatusReturnCode TO RETURN-CODE.
 
-      * PARTIE POUR LES INSTRUCTIONS : Débute la division de procédure
-      PROCEDURE DIVISION.
-      IF SOMME1 EQUAL TO SOMME2
-          DISPLAY "SOMME 1 est égal à somme 2."
+           STOP RUN.
 
+      * Controle de saisie puis comparaison d'une paire de montants :
+      * une paire non numerique ou hors plage est rejetee avant la
+      * comparaison et n'entre pas dans les totaux de controle.
+       EDIT-AND-COMPARE-SOMMES.
+           ADD 1 TO PaireCounter.
+           PERFORM EDIT-SOMMES-PAIR.
+           IF EditValid = 'Y'
+               PERFORM COMPARE-SOMMES
+           ELSE
+               PERFORM REPORT-REJECTED-PAIR
+           END-IF.
 
-      ELSE
-          DISPLAY "SOMME 1 n'est pas égal à somme 2."
-      END-IF.
+      * Verifie que SOMME1 et SOMME2 sont numeriques et dans la
+      * plage autorisee (WS-MIN-SOMME a WS-MAX-SOMME).
+       EDIT-SOMMES-PAIR.
+           MOVE 'Y' TO EditValid.
+           MOVE SPACES TO EditReason.
+           IF SOMME1 NOT NUMERIC OR SOMME2 NOT NUMERIC
+               MOVE 'N' TO EditValid
+               MOVE "SOMME1 ou SOMME2 non numerique" TO EditReason
+           ELSE
+               IF SOMME1 < WS-MIN-SOMME OR SOMME1 > WS-MAX-SOMME
+                   MOVE 'N' TO EditValid
+                   MOVE "SOMME1 hors plage autorisee" TO EditReason
+               ELSE
+                   IF SOMME2 < WS-MIN-SOMME OR SOMME2 > WS-MAX-SOMME
+                       MOVE 'N' TO EditValid
+                       MOVE "SOMME2 hors plage autorisee"
+                           TO EditReason
+                   END-IF
+               END-IF
+           END-IF.
 
+       COMPARE-SOMMES.
+           ADD SOMME1 TO TotalSomme1.
+           ADD SOMME2 TO TotalSomme2.
+           IF SOMME1 EQUAL TO SOMME2
+               DISPLAY "SOMME 1 est égal à somme 2."
+           ELSE
+               DISPLAY "SOMME 1 n'est pas égal à somme 2."
+           END-IF.
 
-          STOP RUN.
+      * Signale une paire rejetee par le controle de saisie, sans
+      * l'inclure dans les totaux de controle.
+       REPORT-REJECTED-PAIR.
+           ADD 1 TO RejectedPairCounter.
+           DISPLAY "Paire " PaireCounter " rejetee : "
+               EditReason.
 
+      * Ligne de total de controle du lot, une fois le fichier lu
+       DISPLAY-CONTROL-TOTALS.
+           DISPLAY "*** TOTAL DE CONTROLE ***".
+           DISPLAY "Nombre de paires lues . . . : " PaireCounter.
+           DISPLAY "Nombre de paires rejetees . : " RejectedPairCounter.
+           DISPLAY "Total SOMME1 . . . . . . . . : " TotalSomme1.
+           DISPLAY "Total SOMME2 . . . . . . . . : " TotalSomme2.
+           IF TotalSomme1 EQUAL TO TotalSomme2
+               DISPLAY "Lot equilibre : les totaux concordent."
+           ELSE
+               DISPLAY "Lot DESEQUILIBRE : les totaux ne "
+                   "concordent pas."
+           END-IF.
 
+      * Ajoute une ligne a la piste d'audit commune (AUDITTRAIL.txt) :
+      * nom du programme, horodatage, statut fichier, nb enreg.
+       WRITE-AUDIT-TRAIL.
+           MOVE FUNCTION CURRENT-DATE TO WS-SYS-DATETIME.
+           OPEN EXTEND AuditTrailFile.
+           IF StatutAuditTrailFile = "35"
+               OPEN OUTPUT AuditTrailFile
+           END-IF.
+           MOVE SPACES TO AuditTrailRecord.
+           MOVE "addition"              TO AUD-PROGRAM
+           MOVE WS-SYS-TIMESTAMP        TO AUD-TIMESTAMP
+           MOVE StatutOfMyFile          TO AUD-FILE-STATUS
+           MOVE PaireCounter            TO AUD-RECORD-COUNT
+           WRITE AuditTrailRecord.
+           CLOSE AuditTrailFile.
