@@ -7,10 +7,32 @@
       * !!!! SPEFICATION D'UTILISATION DE FICHIER EXTERNE
        FILE-CONTROL.
       * On met le fichier MUNABTP dans une variable NouveauFichier
-       SELECT NouveauFichier ASSIGN TO "MUNABTP.txt"
-      * On défini un statut au fichier MUNABTP 
+      * Nom resolu a l'execution (WS-MUNABTP-FILENAME) pour pouvoir
+      * pointer vers un fichier de test sans recompiler.
+       SELECT NouveauFichier ASSIGN TO DYNAMIC WS-MUNABTP-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+      * On défini un statut au fichier MUNABTP
        FILE STATUS is StatutOfMyFile.
-      
+      * Variante indexee de NouveauFichier, avec cle sur TRAN-ID,
+      * reconstruite a partir du flux sequentiel pour permettre une
+      * lecture directe d'un enregistrement par id au lieu d'un
+      * parcours sequentiel.
+       SELECT NouveauFichierIndexed ASSIGN TO "MUNABTP_IDX.dat"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS IDX-TRAN-ID
+       FILE STATUS is StatutIndexedFile.
+      * Piste d'audit commune a tous les programmes du batch
+       SELECT AuditTrailFile ASSIGN TO "AUDITTRAIL.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutAuditTrailFile.
+      * Liste des run-ids autorises a ouvrir NouveauFichier, consultee
+      * avant l'OPEN INPUT pour ne pas livrer son contenu a n'importe
+      * quel appelant.
+       SELECT AuthControlFile ASSIGN TO "AUTHORIZED_RUNIDS.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS is StatutAuthControlFile.
+
       * !!!! SPECIFICATION DE STRUCTURE DE DONÉES
        DATA DIVISION.
 
@@ -18,26 +40,228 @@
        FILE SECTION.
       * Déclaration du fichier datas récupérées dans NouveauFichier
            FD  NouveauFichier.
-      * Description de la structure des datas prélevés dans NouveauFichier
-           01  NouveauFichierValue PIC X(80).
+      * Gisement transaction commun (voir copybooks/TRANREC.cpy),
+      * partage avec CreateFile et modifCreated.
+           01  NouveauFichierValue.
+               COPY TRANREC.
+
+           FD  NouveauFichierIndexed.
+           01  NouveauFichierIndexedRecord.
+               COPY TRANREC REPLACING ==TRAN-DATE== BY ==IDX-TRAN-DATE==
+                                       ==TRAN-ID== BY ==IDX-TRAN-ID==
+                                       ==TRAN-AMOUNT==
+                                           BY ==IDX-TRAN-AMOUNT==
+                                       ==TRAN-DESCRIPTION==
+                                           BY ==IDX-TRAN-DESCRIPTION==.
+
+           FD  AuditTrailFile.
+           01  AuditTrailRecord.
+               COPY AUDITREC.
+
+      * Un run-id autorise par enregistrement.
+           FD  AuthControlFile.
+           01  AuthControlRecord PIC X(10).
 
       * !!!! Déclaration des variables:
        WORKING-STORAGE SECTION.
       * Variable qui prélève le fichier si il existe:
            01  StatutOfMyFile PIC X(2) VALUE '00'.
+           01  StatutIndexedFile PIC X(2) VALUE '00'.
+      * Nom du fichier MUNABTP, surchargeable via la variable
+      * d'environnement MUNABTP_FILE (sinon la valeur par defaut
+      * ci-dessous est conservee).
+           01  WS-MUNABTP-FILENAME PIC X(100) VALUE "MUNABTP.txt".
+           01  StatutAuditTrailFile PIC X(2) VALUE '00'.
+           01  StatutAuthControlFile PIC X(2) VALUE '00'.
+      * Run-id de l'appelant, fourni via la variable d'environnement
+      * RUN_ID, verifie contre AUTHORIZED_RUNIDS.txt avant ouverture.
+           01  WS-RUN-ID PIC X(10) VALUE SPACES.
+           01  WS-AUTHORIZED PIC X(1) VALUE 'N'.
+           01  WS-AUTH-EOF PIC X(1) VALUE 'N'.
+      * Dernier TRAN-ID lu pendant le parcours sequentiel, utilise
+      * ensuite pour demontrer une lecture directe par cle.
+           01  WS-LAST-TRAN-ID PIC 9(7) VALUE 0.
+      * Horodatage systeme pour la piste d'audit
+           01  WS-SYS-DATETIME.
+               05 WS-SYS-TIMESTAMP PIC 9(14).
+               05 FILLER           PIC X(7).
       * Variable qui renvoie l'information de l'existence du fichier
       * Initialement mis sur NO (value N)
            01  fileExistenceVerification PIC X(1) VALUE 'N'.
+      * Compteur d'enregistrements lus dans MUNABTP.txt
+           01  RecordCount PIC 9(7) VALUE 0.
+           01  EndOfFileSwitch PIC X(1) VALUE 'N'.
+      * Enregistrements non indexes (cle en double ou autre erreur
+      * d'E/S sur l'ecriture indexee), signales sans faire echouer
+      * le run - la copie sequentielle reste, elle, complete.
+           01  WS-INDEX-WRITE-ERRORS PIC 9(7) VALUE 0.
+      * Distinct de StatutIndexedFile, qui est ecrase par chaque WRITE
+      * indexe : reste a 'Y' pendant tout le run des que l'OPEN OUTPUT
+      * a reussi, pour que l'echec d'un seul enregistrement (cle en
+      * double) n'empeche pas d'indexer les suivants ni de fermer le
+      * fichier indexe/faire la lecture directe en fin de parcours.
+           01  WS-INDEXED-FILE-OPEN PIC X(1) VALUE 'N'.
+      * Code retour distinguant les classes d'echec/de resultat pour
+      * que le planificateur n'ait pas a deviner a partir d'un DISPLAY :
+      *   0 = run normal, 2 = fichier absent, 4 = acces refuse
+      *   (run-id non autorise), 5 = fichier trouve mais vide,
+      *   8 = erreur d'E/S irrecuperable (abend)
+           01  FileStatusReturnCode PIC 9(1) VALUE 0.
 
       * !!!! COMMANDE D'EXUCUTIONS DU PROGRAMME:
        PROCEDURE DIVISION.
-           open input NouveauFichier.
-           IF  StatutOfMyFile NOT = "00"
+           MOVE FUNCTION CURRENT-DATE TO WS-SYS-DATETIME.
+           ACCEPT WS-MUNABTP-FILENAME FROM ENVIRONMENT "MUNABTP_FILE"
+               ON EXCEPTION
+                   MOVE "MUNABTP.txt" TO WS-MUNABTP-FILENAME
+           END-ACCEPT.
+           ACCEPT WS-RUN-ID FROM ENVIRONMENT "RUN_ID"
+               ON EXCEPTION
+                   MOVE SPACES TO WS-RUN-ID
+           END-ACCEPT.
+           PERFORM CHECK-AUTHORIZATION.
+           IF WS-AUTHORIZED NOT = 'Y'
            MOVE 'N' TO fileExistenceVerification
+           MOVE 4 TO FileStatusReturnCode
+           MOVE "99" TO StatutOfMyFile
            ELSE
-           MOVE 'Y' TO fileExistenceVerification CLOSE NouveauFichier
+           open input NouveauFichier
+           EVALUATE StatutOfMyFile
+           WHEN "00"
+           MOVE 'Y' TO fileExistenceVerification
+           MOVE 0 TO FileStatusReturnCode
+           OPEN OUTPUT NouveauFichierIndexed
+           IF StatutIndexedFile = "00"
+           MOVE 'Y' TO WS-INDEXED-FILE-OPEN
+           END-IF
+           PERFORM UNTIL EndOfFileSwitch = 'Y'
+           READ NouveauFichier
+           AT END MOVE 'Y' TO EndOfFileSwitch
+           NOT AT END
+           ADD 1 TO RecordCount
+           MOVE TRAN-ID TO WS-LAST-TRAN-ID
+           IF WS-INDEXED-FILE-OPEN = 'Y'
+           MOVE TRAN-DATE TO IDX-TRAN-DATE
+           MOVE TRAN-ID TO IDX-TRAN-ID
+           MOVE TRAN-AMOUNT TO IDX-TRAN-AMOUNT
+           MOVE TRAN-DESCRIPTION TO IDX-TRAN-DESCRIPTION
+           WRITE NouveauFichierIndexedRecord
+           IF StatutIndexedFile NOT = "00"
+           ADD 1 TO WS-INDEX-WRITE-ERRORS
+           DISPLAY "Enregistrement non indexe - TRAN-ID " IDX-TRAN-ID
+               " statut " StatutIndexedFile
+           END-IF
+           END-IF
+           END-READ
+           END-PERFORM
+           CLOSE NouveauFichier
+           IF WS-INDEXED-FILE-OPEN = 'Y'
+           CLOSE NouveauFichierIndexed
+           PERFORM LOOKUP-BY-KEY
+           END-IF
+      * Fichier trouve et lu sans erreur, mais aucun enregistrement
+      * dedans : un cas distinct d'un echec, mais que le planificateur
+      * doit pouvoir reperer separement d'un run normal.
+           IF RecordCount = 0
+           MOVE 5 TO FileStatusReturnCode
+           END-IF
+           WHEN "35"
+           MOVE 'N' TO fileExistenceVerification
+           MOVE 2 TO FileStatusReturnCode
+           DISPLAY FUNCTION TRIM(WS-MUNABTP-FILENAME)
+               " introuvable (statut " StatutOfMyFile ")."
+           WHEN OTHER
+           MOVE 'N' TO fileExistenceVerification
+           MOVE 8 TO FileStatusReturnCode
+           DISPLAY "*** ABEND CheckFile - erreur d'E/S irrecuperable "
+               "sur " FUNCTION TRIM(WS-MUNABTP-FILENAME)
+               " (statut " StatutOfMyFile ")."
+           END-EVALUATE
            END-IF.
 
            DISPLAY 'File Existence: ' fileExistenceVerification.
+           IF fileExistenceVerification = 'Y'
+           IF RecordCount = 0
+           DISPLAY 'File exists but is empty (0 records).'
+           ELSE
+           DISPLAY 'Record count: ' RecordCount
+           END-IF
+           END-IF.
+           IF WS-INDEX-WRITE-ERRORS NOT = 0
+           DISPLAY WS-INDEX-WRITE-ERRORS
+               " enregistrement(s) non indexe(s) (voir le detail "
+               "ci-dessus)."
+           END-IF.
+           DISPLAY 'File status return code: ' FileStatusReturnCode.
+           MOVE FileStatusReturnCode TO RETURN-CODE.
+
+           PERFORM WRITE-AUDIT-TRAIL.
 
        STOP RUN.
+
+      * Verifie le run-id de l'appelant contre AUTHORIZED_RUNIDS.txt
+      * avant que NouveauFichier ne soit ouvert. Tout refus est
+      * journalise avec son motif.
+       CHECK-AUTHORIZATION.
+           MOVE 'N' TO WS-AUTHORIZED.
+           IF WS-RUN-ID = SPACES
+               DISPLAY "Acces refuse : run-id non fourni (variable "
+                   "d'environnement RUN_ID)."
+           ELSE
+               OPEN INPUT AuthControlFile
+               IF StatutAuthControlFile = "00"
+                   PERFORM UNTIL WS-AUTH-EOF = 'Y'
+                           OR WS-AUTHORIZED = 'Y'
+                       READ AuthControlFile
+                           AT END MOVE 'Y' TO WS-AUTH-EOF
+                           NOT AT END
+                               IF FUNCTION TRIM(AuthControlRecord) =
+                                       FUNCTION TRIM(WS-RUN-ID)
+                                   MOVE 'Y' TO WS-AUTHORIZED
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE AuthControlFile
+                   IF WS-AUTHORIZED NOT = 'Y'
+                       DISPLAY "Acces refuse : run-id " WS-RUN-ID
+                           " non autorise (absent de "
+                           "AUTHORIZED_RUNIDS.txt)."
+                   END-IF
+               ELSE
+                   DISPLAY "Acces refuse : fichier de controle "
+                       "AUTHORIZED_RUNIDS.txt introuvable."
+               END-IF
+           END-IF.
+
+      * Demontre la lecture directe d'un enregistrement par TRAN-ID
+      * dans la variante indexee, au lieu d'un parcours sequentiel.
+       LOOKUP-BY-KEY.
+           OPEN INPUT NouveauFichierIndexed.
+           IF StatutIndexedFile = "00"
+               MOVE WS-LAST-TRAN-ID TO IDX-TRAN-ID
+               READ NouveauFichierIndexed
+                   KEY IS IDX-TRAN-ID
+                   INVALID KEY
+                       DISPLAY "Lecture directe : TRAN-ID "
+                           WS-LAST-TRAN-ID " introuvable."
+                   NOT INVALID KEY
+                       DISPLAY "Lecture directe : TRAN-ID "
+                           IDX-TRAN-ID " -> " IDX-TRAN-DESCRIPTION
+               END-READ
+               CLOSE NouveauFichierIndexed
+           END-IF.
+
+      * Ajoute une ligne a la piste d'audit commune (AUDITTRAIL.txt) :
+      * nom du programme, horodatage, statut fichier, nb enreg.
+       WRITE-AUDIT-TRAIL.
+           OPEN EXTEND AuditTrailFile.
+           IF StatutAuditTrailFile = "35"
+               OPEN OUTPUT AuditTrailFile
+           END-IF.
+           MOVE SPACES TO AuditTrailRecord.
+           MOVE "cCheckFile"        TO AUD-PROGRAM
+           MOVE WS-SYS-TIMESTAMP    TO AUD-TIMESTAMP
+           MOVE StatutOfMyFile      TO AUD-FILE-STATUS
+           MOVE RecordCount         TO AUD-RECORD-COUNT
+           WRITE AuditTrailRecord.
+           CLOSE AuditTrailFile.
