@@ -0,0 +1,12 @@
+      *****************************************************************
+      * TRANREC.cpy
+      * Gisement commun d'enregistrement transaction (80 octets),
+      * partage par CreateFile, cCheckFile et modifCreated pour que
+      * le fichier produit par l'un corresponde au gisement attendu
+      * par les autres.
+      *****************************************************************
+           05 TRAN-DATE            PIC 9(8).
+           05 TRAN-ID              PIC 9(7).
+           05 TRAN-AMOUNT          PIC S9(9)V99.
+           05 TRAN-DESCRIPTION     PIC X(30).
+           05 FILLER               PIC X(24).
