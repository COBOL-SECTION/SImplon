@@ -0,0 +1,13 @@
+      *****************************************************************
+      * AUDITREC.cpy
+      * Gisement commun de la piste d'audit (80 octets), partage par
+      * tous les programmes du batch. Chaque programme ajoute une
+      * ligne a AUDITTRAIL.txt a la fin de son execution : nom du
+      * programme, horodatage, statut fichier et nombre
+      * d'enregistrements traites.
+      *****************************************************************
+           05 AUD-PROGRAM           PIC X(20).
+           05 AUD-TIMESTAMP         PIC 9(14).
+           05 AUD-FILE-STATUS       PIC X(2).
+           05 AUD-RECORD-COUNT      PIC 9(7).
+           05 FILLER                PIC X(37).
